@@ -0,0 +1,3 @@
+01  WA-PANMAST-REC.
+    02 WA-PANMAST-KEY    PIC X(10).
+    02 WA-PANMAST-CUSTID PIC X(08).
