@@ -0,0 +1,50 @@
+//PANBATCH JOB (ACCTNO),'PAN VALIDATION',CLASS=A,MSGCLASS=X,
+//         RESTART=STEP010,NOTIFY=&SYSUID
+//*--------------------------------------------------------------*
+//* NIGHTLY BATCH PAN VALIDATION RUN.                             *
+//* STEP010 VALIDATES THE FULL PAN EXTRACT AGAINST THE PAN MASTER *
+//* AND WRITES THE CHECKPOINT DATASET (PANCKPT) EVERY 1000 INPUT  *
+//* RECORDS.  ON AN ABEND, RESUBMIT THIS SAME JOB WITH THE        *
+//* RESTART= PARM ABOVE LEFT IN PLACE (OR SPECIFIED ON THE        *
+//* OPERATOR RESTART SCREEN) - PANNUMVALIDATION DETECTS THE       *
+//* EXISTING PANCKPT RECORDS AT OPEN TIME AND SKIPS THE INPUT     *
+//* RECORDS ALREADY POSTED TO VALIDPAN/INVALPAN RATHER THAN       *
+//* REPROCESSING THE WHOLE EXTRACT.                               *
+//*--------------------------------------------------------------*
+//STEP010  EXEC PGM=PANNUMVALIDATION,RD=RNC
+//STEPLIB  DD   DSN=PAN.BATCH.LOADLIB,DISP=SHR
+//*--------------------------------------------------------------*
+//* THIS STEP DOES NOT SUPPLY A CTLCARD DD.  PANNUMVALIDATION     *
+//* ONLY STAMPS A DATED VALIDPAN/INVALPAN DSN SUFFIX WHEN A       *
+//* CONTROL CARD IS PRESENT; WITHOUT ONE IT FALLS BACK TO THE     *
+//* STATIC VALIDPAN/INVALPAN DDNAMES BELOW, WHICH IS WHAT THIS    *
+//* JOB'S FIXED, CATALOGUED NIGHTLY DATASETS REQUIRE.  THE        *
+//* CTLCARD-DRIVEN TEST/PROD SWITCH IS FOR AD HOC RUNS AGAINST    *
+//* DYNAMICALLY NAMED EXTRACTS - SUPPLY A CTLCARD DD ONLY IN A    *
+//* STEP THAT DOES NOT ALSO HARD-CODE THE OUTPUT DSNS.            *
+//*--------------------------------------------------------------*
+//PANIN    DD   DSN=PAN.DAILY.EXTRACT,DISP=SHR
+//PANMAST  DD   DSN=PAN.CUSTOMER.MASTER,DISP=SHR
+//VALIDPAN DD   DSN=PAN.DAILY.VALIDOUT,DISP=(MOD,CATLG,CATLG),
+//         UNIT=SYSDA,SPACE=(CYL,(10,5),RLSE),
+//         DCB=(RECFM=FB,LRECL=80,BLKSIZE=8000)
+//INVALPAN DD   DSN=PAN.DAILY.INVALOUT,DISP=(MOD,CATLG,CATLG),
+//         UNIT=SYSDA,SPACE=(CYL,(5,5),RLSE),
+//         DCB=(RECFM=FB,LRECL=80,BLKSIZE=8000)
+//PANCKPT  DD   DSN=PAN.DAILY.CHECKPT,DISP=(MOD,CATLG,CATLG),
+//         UNIT=SYSDA,SPACE=(CYL,(1,1),RLSE),
+//         DCB=(RECFM=FB,LRECL=20,BLKSIZE=2000)
+//AUDITTRL DD   DSN=PAN.DAILY.AUDITTRL,DISP=(MOD,CATLG,CATLG),
+//         UNIT=SYSDA,SPACE=(CYL,(5,5),RLSE),
+//         DCB=(RECFM=FB,LRECL=80,BLKSIZE=8000)
+//SYSOUT   DD   SYSOUT=*
+//*
+//*--------------------------------------------------------------*
+//* RESTART PROCEDURE:                                            *
+//*  1. DO NOT DELETE PAN.DAILY.VALIDOUT/INVALOUT/CHECKPT AFTER   *
+//*     AN ABEND - THEY ARE DISP=MOD SO THEY SURVIVE THE STEP.    *
+//*  2. RESUBMIT THIS JOB UNCHANGED.  RD=RNC TELLS JES TO HONOR   *
+//*     A RESTART AT STEP010 WITHOUT REQUIRING A CHECKPOINT ID.   *
+//*  3. PANNUMVALIDATION READS THE LAST RECORD OF PANCKPT, SKIPS  *
+//*     THAT MANY INPUT RECORDS, AND APPENDS FROM THERE.          *
+//*--------------------------------------------------------------*
