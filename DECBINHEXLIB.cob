@@ -0,0 +1,155 @@
+IDENTIFICATION DIVISION.
+PROGRAM-ID. DECBINHEXLIB.
+DATA DIVISION.
+    WORKING-STORAGE SECTION.
+        01 D2H.
+            02 D2H-DEC-IP                 PIC 9(09).
+            02 D2H-COMP                   PIC 9(09) COMP.
+            02 D2H-HEX REDEFINES D2H-COMP PIC X(04).
+        01 D2H-WIDE.
+            02 D2H-WIDE-DEC-IP                 PIC 9(18).
+            02 D2H-WIDE-COMP                   PIC 9(18) COMP.
+            02 D2H-WIDE-HEX REDEFINES D2H-WIDE-COMP PIC X(08).
+        01 H2D.
+            02 H2D-HEX-IP                              PIC X(04).
+            02 H2D-HEX-WORD-X                          PIC X(08).
+            02 H2D-HEX-WORD-9 REDEFINES H2D-HEX-WORD-X PIC S9(16) BINARY.
+            02 H2D-DEC-X                               PIC X(09).
+            02 H2D-DEC-9 REDEFINES H2D-DEC-X           PIC 9(09).
+        01 HV.
+            02 HV-HEX-IP        PIC X(04).
+            02 HV-HEX-STR       PIC X(16) VALUES "0123456789ABCDEF".
+            02 HV-DEC           PIC S9(4) COMP.
+            02 FILLER REDEFINES HV-DEC.
+                03 FILLER       PIC X.
+                03 HV-DEC-BYTE  PIC X.
+            02 I                PIC S9(8) COMP.
+            02 J                PIC S9(8) COMP.
+            02 Q                PIC S9(8) COMP.
+            02 R                PIC S9(8) COMP.
+            02 J1               PIC S9(8) COMP.
+            02 Q1               PIC S9(8) COMP.
+            02 R1               PIC S9(8) COMP.
+            02 HV-HEX-VIEW      PIC X(08).
+        01 BV1BY.
+            02 BV-BIN-IP        PIC 9(08) COMP.
+            02 BV-COUNTER       PIC 9(03) VALUE 128.
+            02 BV-INDEX         PIC 9(01) VALUE 1.
+            02 BV-BIN-VIEW      PIC X(08).
+        01 TBL.
+            02 TBL-BUILT-SW     PIC X(01) VALUE "N".
+                88 TBL-BUILT    VALUE "Y".
+            02 TBL-IDX          PIC 9(03) BINARY.
+            02 TBL-WORK         PIC 9(03) BINARY.
+            02 TBL-HEX-TABLE.
+                03 TBL-HEX-ENTRY PIC X(02) OCCURS 256 TIMES.
+            02 TBL-BIN-TABLE.
+                03 TBL-BIN-ENTRY PIC X(08) OCCURS 256 TIMES.
+    LINKAGE SECTION.
+        01 DBH-DIRECTION       PIC X(01).
+            88 DBH-DEC-TO-HEX  VALUE "D".
+            88 DBH-HEX-TO-DEC  VALUE "X".
+            88 DBH-HEX-VIEW    VALUE "V".
+            88 DBH-BIN-VIEW    VALUE "B".
+            88 DBH-WIDE-DEC-TO-HEX VALUE "W".
+        01 DBH-INPUT-VALUE     PIC X(18).
+        01 DBH-OUTPUT-FIELD    PIC X(18).
+PROCEDURE DIVISION USING DBH-DIRECTION DBH-INPUT-VALUE DBH-OUTPUT-FIELD.
+    MAIN-PARA.
+    PERFORM BUILD-TABLES-PARA.
+    MOVE SPACES TO DBH-OUTPUT-FIELD.
+    EVALUATE TRUE
+    WHEN DBH-DEC-TO-HEX
+        MOVE DBH-INPUT-VALUE(1:9) TO D2H-DEC-IP
+        PERFORM DECIMAL2HEX-PARA
+        MOVE D2H-HEX TO DBH-OUTPUT-FIELD(1:4)
+    WHEN DBH-HEX-TO-DEC
+        MOVE DBH-INPUT-VALUE(1:4) TO H2D-HEX-IP
+        PERFORM HEX2DECIMAL-PARA
+        MOVE H2D-DEC-X TO DBH-OUTPUT-FIELD(1:9)
+    WHEN DBH-HEX-VIEW
+        MOVE DBH-INPUT-VALUE(1:4) TO HV-HEX-IP
+        PERFORM HEX-VIEW-PARA
+        MOVE HV-HEX-VIEW TO DBH-OUTPUT-FIELD(1:8)
+    WHEN DBH-BIN-VIEW
+        MOVE DBH-INPUT-VALUE(1:3) TO BV-BIN-IP
+        PERFORM BIN-1-BYTE-VIEW-PARA
+        MOVE BV-BIN-VIEW TO DBH-OUTPUT-FIELD(1:8)
+    WHEN DBH-WIDE-DEC-TO-HEX
+        MOVE DBH-INPUT-VALUE(1:18) TO D2H-WIDE-DEC-IP
+        PERFORM DECIMAL2HEX-WIDE-PARA
+        MOVE D2H-WIDE-HEX TO DBH-OUTPUT-FIELD(1:8)
+    END-EVALUATE.
+    GOBACK.
+
+DECIMAL2HEX-PARA.
+    MOVE D2H-DEC-IP TO D2H-COMP.
+EXIT.
+
+DECIMAL2HEX-WIDE-PARA.
+    MOVE D2H-WIDE-DEC-IP TO D2H-WIDE-COMP.
+EXIT.
+
+HEX2DECIMAL-PARA.
+    MOVE LOW-VALUE  TO H2D-HEX-WORD-X(1:4).
+    MOVE H2D-HEX-IP TO H2D-HEX-WORD-X(5:4).
+    MOVE H2D-HEX-WORD-9 TO H2D-DEC-9.
+EXIT.
+
+HEX-VIEW-PARA.
+    PERFORM VARYING I FROM 1 BY 1 UNTIL I > 4
+        COMPUTE J = 2 * I - 1
+        MOVE HV-HEX-IP(I:1) TO HV-DEC-BYTE
+        COMPUTE TBL-IDX = HV-DEC + 1
+        MOVE TBL-HEX-ENTRY(TBL-IDX) TO HV-HEX-VIEW(J:2)
+    END-PERFORM.
+EXIT.
+
+BIN-1-BYTE-VIEW-PARA.
+    IF BV-BIN-IP > 255
+        MOVE 255 TO BV-BIN-IP
+    END-IF.
+    COMPUTE TBL-IDX = BV-BIN-IP + 1.
+    MOVE TBL-BIN-ENTRY(TBL-IDX) TO BV-BIN-VIEW.
+EXIT.
+
+BUILD-TABLES-PARA.
+    IF NOT TBL-BUILT
+        PERFORM BUILD-HEX-TABLE-PARA
+        PERFORM BUILD-BIN-TABLE-PARA
+        MOVE "Y" TO TBL-BUILT-SW
+    END-IF.
+EXIT.
+
+BUILD-HEX-TABLE-PARA.
+    PERFORM VARYING TBL-IDX FROM 0 BY 1 UNTIL TBL-IDX > 255
+        DIVIDE TBL-IDX BY 16 GIVING Q REMAINDER R
+        COMPUTE Q1 = Q + 1
+        COMPUTE R1 = R + 1
+        MOVE HV-HEX-STR(Q1:1) TO TBL-HEX-ENTRY(TBL-IDX + 1)(1:1)
+        MOVE HV-HEX-STR(R1:1) TO TBL-HEX-ENTRY(TBL-IDX + 1)(2:1)
+    END-PERFORM.
+EXIT.
+
+BUILD-BIN-TABLE-PARA.
+    PERFORM VARYING TBL-IDX FROM 0 BY 1 UNTIL TBL-IDX > 255
+        MOVE TBL-IDX TO TBL-WORK
+        MOVE 128 TO BV-COUNTER
+        MOVE 1 TO BV-INDEX
+        PERFORM UNTIL BV-COUNTER <= 1
+            IF TBL-WORK > (BV-COUNTER - 1)
+                MOVE "1" TO TBL-BIN-ENTRY(TBL-IDX + 1)(BV-INDEX:1)
+                COMPUTE TBL-WORK = TBL-WORK - BV-COUNTER
+            ELSE
+                MOVE "0" TO TBL-BIN-ENTRY(TBL-IDX + 1)(BV-INDEX:1)
+            END-IF
+            ADD 1 TO BV-INDEX
+            COMPUTE BV-COUNTER = BV-COUNTER - (BV-COUNTER / 2)
+        END-PERFORM
+        IF TBL-WORK = 1
+            MOVE "1" TO TBL-BIN-ENTRY(TBL-IDX + 1)(BV-INDEX:1)
+        ELSE
+            MOVE "0" TO TBL-BIN-ENTRY(TBL-IDX + 1)(BV-INDEX:1)
+        END-IF
+    END-PERFORM.
+EXIT.
