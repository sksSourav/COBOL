@@ -0,0 +1,13 @@
+01 AUD-TRAIL-REC.
+    02 AUD-TIMESTAMP     PIC X(14).
+    02 FILLER            PIC X(01).
+    02 AUD-PROGRAM-ID    PIC X(16).
+    02 FILLER            PIC X(01).
+    02 AUD-INPUT-VALUE   PIC X(20).
+    02 FILLER            PIC X(01).
+    02 AUD-RESULT-SW     PIC X(01).
+        88 AUD-PASS      VALUE "P".
+        88 AUD-FAIL      VALUE "F".
+    02 FILLER            PIC X(01).
+    02 AUD-REASON        PIC X(20).
+    02 FILLER            PIC X(05).
