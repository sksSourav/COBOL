@@ -1,35 +1,270 @@
 IDENTIFICATION DIVISION.
 PROGRAM-ID. PANNUMVALIDATION.
+ENVIRONMENT DIVISION.
+INPUT-OUTPUT SECTION.
+FILE-CONTROL.
+    SELECT OPTIONAL CONTROL-CARD-FILE ASSIGN TO "CTLCARD"
+        ORGANIZATION IS LINE SEQUENTIAL
+        FILE STATUS IS WA-CTL-CARD-STATUS.
+    SELECT PAN-INPUT-FILE ASSIGN DYNAMIC WA-INPUT-DSN
+        ORGANIZATION IS LINE SEQUENTIAL
+        FILE STATUS IS WA-PANIN-STATUS.
+    SELECT VALID-PAN-OUT ASSIGN DYNAMIC WA-VALID-DSN
+        ORGANIZATION IS LINE SEQUENTIAL
+        FILE STATUS IS WA-VALIDOUT-STATUS.
+    SELECT INVALID-PAN-OUT ASSIGN DYNAMIC WA-INVALID-DSN
+        ORGANIZATION IS LINE SEQUENTIAL
+        FILE STATUS IS WA-INVALOUT-STATUS.
+    SELECT PAN-MASTER-FILE ASSIGN TO "PANMAST"
+        ORGANIZATION IS INDEXED
+        ACCESS MODE IS RANDOM
+        RECORD KEY IS WA-PANMAST-KEY
+        FILE STATUS IS WA-PANMAST-STATUS.
+    SELECT CHECKPOINT-FILE ASSIGN TO "PANCKPT"
+        ORGANIZATION IS LINE SEQUENTIAL
+        FILE STATUS IS WA-CKPT-STATUS.
+    SELECT AUDIT-TRAIL-FILE ASSIGN TO "AUDITTRL"
+        ORGANIZATION IS LINE SEQUENTIAL
+        FILE STATUS IS WA-AUDIT-STATUS.
 DATA DIVISION.
-   WORKING-STORAGE SECTION.
-   01 WA-SPACE-COUNER PIC 9(02) VALUE 0.
-   01 WA-PAN PIC X(10) VALUE "EQDaS8345d".
-   01 WS-PAN-VAL.
-    02 WS-F4CHAR PIC X(03).
-    02 WS-P1CHAR PIC X(01).
-        88 WA-P1CHAR VALUES "C","P","H","F","A",
-        "T","B","L","J","G","c","p","h","f","a",
-        "t","b","l","j","g".
-    02 WS-PICHAR-T REDEFINES WS-P1CHAR PIC X(01).
-        88 WA-COMPANY VALUE "C","c".
-        88 WA-PERSON VALUE "P","p".
-        88 WA-HUF VALUE "H","h".
-        88 WA-FIRM VALUE "F","f".
-        88 WA-AOP VALUE "A","a".
-        88 WA-TRUST VALUE "T","t".
-        88 WA-BOI VALUE "B","b".
-        88 WA-LA VALUE "L","l".
-        88 WA-AJP VALUE "J","j".
-        88 WA-GOV VALUE "G","g".
-    02 WS-M1CHAR PIC X(01).
-        88 WA-M1CHAR VALUES "A" THRU "Z",
-        "a" THRU "z".
-    02 WS-04NUMB PIC X(04).
-    02 WS-L1CHAR PIC X(01).
-        88 WA-L1CHAR VALUES "A" THRU "Z",
-        "a" THRU "z".
+FILE SECTION.
+FD  CONTROL-CARD-FILE
+    RECORD CONTAINS 21 CHARACTERS.
+COPY CTLCARDREC.
+
+FD  PAN-INPUT-FILE
+    RECORD CONTAINS 10 CHARACTERS.
+01  WA-PAN-IN-REC PIC X(10).
+
+FD  PAN-MASTER-FILE
+    RECORD CONTAINS 18 CHARACTERS.
+COPY PANMASTREC.
+
+FD  VALID-PAN-OUT
+    RECORD CONTAINS 80 CHARACTERS.
+01  WA-VALID-OUT-REC PIC X(80).
+
+FD  INVALID-PAN-OUT
+    RECORD CONTAINS 80 CHARACTERS.
+01  WA-INVALID-OUT-REC PIC X(80).
+
+FD  CHECKPOINT-FILE
+    RECORD CONTAINS 20 CHARACTERS.
+01  WA-CKPT-REC.
+    02 WA-CKPT-COUNT   PIC 9(09).
+    02 WA-CKPT-LASTKEY PIC X(10).
+        88 WA-CKPT-IS-ENDMARK VALUE "ENDOFJOB".
+    02 FILLER          PIC X(01).
+
+FD  AUDIT-TRAIL-FILE
+    RECORD CONTAINS 80 CHARACTERS.
+COPY AUDITREC.
+
+WORKING-STORAGE SECTION.
+01 WA-CTL-CARD-STATUS PIC X(02) VALUE "00".
+01 WA-RUN-DATE        PIC X(08) VALUE "00000000".
+01 WA-RUN-MODE        PIC X(04) VALUE "PROD".
+01 WA-INPUT-DSN       PIC X(30) VALUE "PANIN".
+01 WA-VALID-DSN       PIC X(30) VALUE "VALIDPAN".
+01 WA-INVALID-DSN     PIC X(30) VALUE "INVALPAN".
+
+01 WA-PANIN-STATUS    PIC X(02) VALUE "00".
+01 WA-VALIDOUT-STATUS PIC X(02) VALUE "00".
+01 WA-INVALOUT-STATUS PIC X(02) VALUE "00".
+
+01 WA-SPACE-COUNER PIC 9(02) VALUE 0.
+01 WA-PAN PIC X(10) VALUE "EQDaS8345d".
+COPY CUSTIDCODES.
+
+01 WA-EOF-SW PIC X(01) VALUE "N".
+    88 WA-EOF VALUE "Y".
+
+01 WA-PANMAST-STATUS PIC X(02) VALUE "00".
+01 WA-DUP-SW PIC X(01) VALUE "N".
+    88 WA-DUP-FOUND VALUE "Y".
+01 WA-CNT-DUPLICATE PIC 9(07) VALUE 0.
+
+01 WA-CKPT-STATUS PIC X(02) VALUE "00".
+01 WA-CKPT-INTERVAL PIC 9(07) VALUE 1000.
+01 WA-CKPT-SINCE-LAST PIC 9(07) VALUE 0.
+01 WA-RESTART-COUNT PIC 9(09) VALUE 0.
+01 WA-RESTART-SW PIC X(01) VALUE "N".
+    88 WA-IS-RESTART VALUE "Y".
+01 WA-CKPT-FOUND-SW PIC X(01) VALUE "N".
+    88 WA-CKPT-FOUND VALUE "Y".
+01 WA-SKIP-CTR PIC 9(09) VALUE 0.
+
+01 WA-COUNTS.
+    02 WA-CNT-COMPANY  PIC 9(07) VALUE 0.
+    02 WA-CNT-PERSON   PIC 9(07) VALUE 0.
+    02 WA-CNT-HUF      PIC 9(07) VALUE 0.
+    02 WA-CNT-FIRM     PIC 9(07) VALUE 0.
+    02 WA-CNT-AOP      PIC 9(07) VALUE 0.
+    02 WA-CNT-TRUST    PIC 9(07) VALUE 0.
+    02 WA-CNT-BOI      PIC 9(07) VALUE 0.
+    02 WA-CNT-LA       PIC 9(07) VALUE 0.
+    02 WA-CNT-AJP      PIC 9(07) VALUE 0.
+    02 WA-CNT-GOV      PIC 9(07) VALUE 0.
+    02 WA-CNT-LLP      PIC 9(07) VALUE 0.
+    02 WA-CNT-INVALID  PIC 9(07) VALUE 0.
+    02 WA-CNT-TOTAL    PIC 9(07) VALUE 0.
+
+01 WA-TRAILER-LINE PIC X(80).
+
+01 WA-REASON-CODE PIC X(02) VALUE SPACES.
+01 WA-REASON-TEXT PIC X(40) VALUE SPACES.
+
+01 WA-AUDIT-STATUS PIC X(02) VALUE "00".
+01 WA-AUDIT-DATE   PIC 9(08) VALUE 0.
+01 WA-AUDIT-TIME   PIC 9(06) VALUE 0.
+
 PROCEDURE DIVISION.
     FIRST-PARA.
+    PERFORM INITIALIZE-PARA.
+    PERFORM PROCESS-PAN-FILE-PARA UNTIL WA-EOF.
+    PERFORM WRITE-TRAILER-PARA.
+    PERFORM TERMINATE-PARA.
+    STOP RUN.
+
+    INITIALIZE-PARA.
+    PERFORM READ-CONTROL-CARD-PARA.
+    PERFORM CHECK-RESTART-PARA.
+    OPEN INPUT PAN-INPUT-FILE.
+    IF WA-PANIN-STATUS NOT = "00"
+        DISPLAY "PANNUMVALIDATION - UNABLE TO OPEN PAN-INPUT-FILE, STATUS="
+            WA-PANIN-STATUS
+        STOP RUN
+    END-IF.
+    OPEN INPUT PAN-MASTER-FILE.
+    IF WA-IS-RESTART
+        OPEN EXTEND VALID-PAN-OUT
+        OPEN EXTEND INVALID-PAN-OUT
+        PERFORM SKIP-RESTART-RECS-PARA
+            VARYING WA-SKIP-CTR FROM 1 BY 1
+            UNTIL WA-SKIP-CTR > WA-RESTART-COUNT
+    ELSE
+        OPEN OUTPUT VALID-PAN-OUT
+        OPEN OUTPUT INVALID-PAN-OUT
+    END-IF.
+    IF WA-VALIDOUT-STATUS NOT = "00" OR WA-INVALOUT-STATUS NOT = "00"
+        DISPLAY "PANNUMVALIDATION - UNABLE TO OPEN OUTPUT FILES, STATUS="
+            WA-VALIDOUT-STATUS " / " WA-INVALOUT-STATUS
+        STOP RUN
+    END-IF.
+    OPEN OUTPUT CHECKPOINT-FILE.
+    OPEN EXTEND AUDIT-TRAIL-FILE.
+    IF WA-AUDIT-STATUS = "35"
+        OPEN OUTPUT AUDIT-TRAIL-FILE
+        CLOSE AUDIT-TRAIL-FILE
+        OPEN EXTEND AUDIT-TRAIL-FILE
+    END-IF.
+    PERFORM READ-PAN-REC-PARA.
+
+    READ-CONTROL-CARD-PARA.
+    OPEN INPUT CONTROL-CARD-FILE.
+    IF WA-CTL-CARD-STATUS = "00"
+        READ CONTROL-CARD-FILE INTO WA-CTL-CARD-REC
+        IF WA-CTL-CARD-STATUS = "00"
+            MOVE WA-CTL-RUN-DATE TO WA-RUN-DATE
+            MOVE WA-CTL-MODE TO WA-RUN-MODE
+            IF WA-CTL-INPUT-DD NOT = SPACES
+                MOVE WA-CTL-INPUT-DD TO WA-INPUT-DSN
+            END-IF
+            MOVE SPACES TO WA-VALID-DSN
+            STRING "VALIDPAN." WA-RUN-DATE "." WA-RUN-MODE
+                DELIMITED BY SIZE INTO WA-VALID-DSN
+            MOVE SPACES TO WA-INVALID-DSN
+            STRING "INVALPAN." WA-RUN-DATE "." WA-RUN-MODE
+                DELIMITED BY SIZE INTO WA-INVALID-DSN
+        END-IF
+        CLOSE CONTROL-CARD-FILE
+    END-IF.
+
+    CHECK-RESTART-PARA.
+    OPEN INPUT CHECKPOINT-FILE.
+    IF WA-CKPT-STATUS = "00"
+        PERFORM READ-LAST-CKPT-PARA UNTIL WA-CKPT-STATUS NOT = "00"
+        CLOSE CHECKPOINT-FILE
+        IF WA-CKPT-FOUND AND NOT WA-CKPT-IS-ENDMARK
+            MOVE "Y" TO WA-RESTART-SW
+        END-IF
+    END-IF.
+
+    READ-LAST-CKPT-PARA.
+    READ CHECKPOINT-FILE INTO WA-CKPT-REC
+        AT END CONTINUE
+        NOT AT END
+            MOVE "Y" TO WA-CKPT-FOUND-SW
+            MOVE WA-CKPT-COUNT TO WA-RESTART-COUNT
+    END-READ.
+
+    SKIP-RESTART-RECS-PARA.
+    READ PAN-INPUT-FILE INTO WA-PAN
+        AT END MOVE "Y" TO WA-EOF-SW
+    END-READ.
+    IF NOT WA-EOF
+        PERFORM RECOUNT-PAN-PARA
+    END-IF.
+
+    RECOUNT-PAN-PARA.
+    ADD 1 TO WA-CNT-TOTAL.
+    MOVE 0 TO WA-SPACE-COUNER.
+    MOVE "N" TO WA-DUP-SW.
+    MOVE WA-PAN TO WS-PAN-VAL.
+    INSPECT WA-PAN TALLYING WA-SPACE-COUNER FOR ALL SPACE.
+    IF WA-SPACE-COUNER > 0
+     MOVE "X" TO WS-P1CHAR
+    END-IF.
+    IF WA-P1CHAR
+    AND WS-F4CHAR IS ALPHABETIC
+    AND WA-M1CHAR
+    AND WS-04NUMB IS NUMERIC
+    AND WA-L1CHAR
+        PERFORM CHECK-DUPLICATE-PARA
+    END-IF.
+    IF NOT WA-P1CHAR
+    OR WS-F4CHAR IS NOT ALPHABETIC
+    OR NOT WA-M1CHAR
+    OR WS-04NUMB IS NOT NUMERIC
+    OR NOT WA-L1CHAR
+        ADD 1 TO WA-CNT-INVALID
+    ELSE IF WA-DUP-FOUND
+        ADD 1 TO WA-CNT-INVALID
+        ADD 1 TO WA-CNT-DUPLICATE
+    ELSE
+        EVALUATE TRUE
+        WHEN WA-COMPANY ADD 1 TO WA-CNT-COMPANY
+        WHEN WA-PERSON  ADD 1 TO WA-CNT-PERSON
+        WHEN WA-HUF     ADD 1 TO WA-CNT-HUF
+        WHEN WA-FIRM    ADD 1 TO WA-CNT-FIRM
+        WHEN WA-AOP     ADD 1 TO WA-CNT-AOP
+        WHEN WA-TRUST   ADD 1 TO WA-CNT-TRUST
+        WHEN WA-BOI     ADD 1 TO WA-CNT-BOI
+        WHEN WA-LA      ADD 1 TO WA-CNT-LA
+        WHEN WA-AJP     ADD 1 TO WA-CNT-AJP
+        WHEN WA-GOV     ADD 1 TO WA-CNT-GOV
+        WHEN WA-LLP     ADD 1 TO WA-CNT-LLP
+        WHEN OTHER      ADD 1 TO WA-CNT-INVALID
+        END-EVALUATE
+    END-IF.
+
+    READ-PAN-REC-PARA.
+    READ PAN-INPUT-FILE INTO WA-PAN
+        AT END MOVE "Y" TO WA-EOF-SW
+    END-READ.
+
+    PROCESS-PAN-FILE-PARA.
+    PERFORM VALIDATE-PAN-PARA.
+    ADD 1 TO WA-CKPT-SINCE-LAST.
+    IF WA-CKPT-SINCE-LAST >= WA-CKPT-INTERVAL
+        PERFORM WRITE-CHECKPOINT-PARA
+    END-IF.
+    PERFORM READ-PAN-REC-PARA.
+
+    VALIDATE-PAN-PARA.
+    ADD 1 TO WA-CNT-TOTAL.
+    MOVE 0 TO WA-SPACE-COUNER.
+    MOVE "N" TO WA-DUP-SW.
     MOVE WA-PAN TO WS-PAN-VAL.
     INSPECT WA-PAN TALLYING WA-SPACE-COUNER FOR ALL SPACE.
     IF WA-SPACE-COUNER > 0
@@ -40,31 +275,218 @@ PROCEDURE DIVISION.
     AND WA-M1CHAR
     AND WS-04NUMB IS NUMERIC
     AND WA-L1CHAR
+        PERFORM CHECK-DUPLICATE-PARA
+    END-IF.
+    IF NOT WA-P1CHAR
+    OR WS-F4CHAR IS NOT ALPHABETIC
+    OR NOT WA-M1CHAR
+    OR WS-04NUMB IS NOT NUMERIC
+    OR NOT WA-L1CHAR
+        ADD 1 TO WA-CNT-INVALID
+        PERFORM DETERMINE-REJECT-REASON-PARA
+        MOVE SPACES TO WA-INVALID-OUT-REC
+        STRING WA-PAN " " WA-REASON-CODE " " WA-REASON-TEXT
+            DELIMITED BY SIZE INTO WA-INVALID-OUT-REC
+        WRITE WA-INVALID-OUT-REC
+    ELSE IF WA-DUP-FOUND
+        ADD 1 TO WA-CNT-INVALID
+        ADD 1 TO WA-CNT-DUPLICATE
+        MOVE SPACES TO WA-INVALID-OUT-REC
+        STRING WA-PAN " DP DUPLICATE PAN - ALREADY REGISTERED TO "
+            WA-PANMAST-CUSTID
+            DELIMITED BY SIZE INTO WA-INVALID-OUT-REC
+        WRITE WA-INVALID-OUT-REC
+    ELSE
         EVALUATE TRUE
         WHEN WA-COMPANY
-            DISPLAY "VALID COMPANY PAN " WA-PAN
+            ADD 1 TO WA-CNT-COMPANY
+            MOVE SPACES TO WA-VALID-OUT-REC
+            STRING WA-PAN " VALID COMPANY PAN" DELIMITED BY SIZE
+                INTO WA-VALID-OUT-REC
+            WRITE WA-VALID-OUT-REC
         WHEN WA-PERSON
-            DISPLAY "VALID PERSONAL PAN " WA-PAN
+            ADD 1 TO WA-CNT-PERSON
+            MOVE SPACES TO WA-VALID-OUT-REC
+            STRING WA-PAN " VALID PERSONAL PAN" DELIMITED BY SIZE
+                INTO WA-VALID-OUT-REC
+            WRITE WA-VALID-OUT-REC
         WHEN WA-HUF
-            DISPLAY "VALID HINDU UNDIVIDED FAMILY PAN " WA-PAN
+            ADD 1 TO WA-CNT-HUF
+            MOVE SPACES TO WA-VALID-OUT-REC
+            STRING WA-PAN " VALID HINDU UNDIVIDED FAMILY PAN" DELIMITED BY SIZE
+                INTO WA-VALID-OUT-REC
+            WRITE WA-VALID-OUT-REC
         WHEN WA-FIRM
-            DISPLAY "VALID FIRM PAN " WA-PAN
+            ADD 1 TO WA-CNT-FIRM
+            MOVE SPACES TO WA-VALID-OUT-REC
+            STRING WA-PAN " VALID FIRM PAN" DELIMITED BY SIZE
+                INTO WA-VALID-OUT-REC
+            WRITE WA-VALID-OUT-REC
         WHEN WA-AOP
-            DISPLAY "VALID ASSOCIATION OF PERSONS PAN " WA-PAN
+            ADD 1 TO WA-CNT-AOP
+            MOVE SPACES TO WA-VALID-OUT-REC
+            STRING WA-PAN " VALID ASSOCIATION OF PERSONS PAN" DELIMITED BY SIZE
+                INTO WA-VALID-OUT-REC
+            WRITE WA-VALID-OUT-REC
         WHEN WA-TRUST
-            DISPLAY "VALID TRUST PAN " WA-PAN
+            ADD 1 TO WA-CNT-TRUST
+            MOVE SPACES TO WA-VALID-OUT-REC
+            STRING WA-PAN " VALID TRUST PAN" DELIMITED BY SIZE
+                INTO WA-VALID-OUT-REC
+            WRITE WA-VALID-OUT-REC
         WHEN WA-BOI
-            DISPLAY "VALID BODY OF INDIVIDUALS PAN " WA-PAN
+            ADD 1 TO WA-CNT-BOI
+            MOVE SPACES TO WA-VALID-OUT-REC
+            STRING WA-PAN " VALID BODY OF INDIVIDUALS PAN" DELIMITED BY SIZE
+                INTO WA-VALID-OUT-REC
+            WRITE WA-VALID-OUT-REC
         WHEN WA-LA
-            DISPLAY "VALID LOCAL AUTHORITY PAN " WA-PAN
+            ADD 1 TO WA-CNT-LA
+            MOVE SPACES TO WA-VALID-OUT-REC
+            STRING WA-PAN " VALID LOCAL AUTHORITY PAN" DELIMITED BY SIZE
+                INTO WA-VALID-OUT-REC
+            WRITE WA-VALID-OUT-REC
         WHEN WA-AJP
-            DISPLAY "VALID ARTIFICIAL JURIDICAL PERSON PAN " WA-PAN
+            ADD 1 TO WA-CNT-AJP
+            MOVE SPACES TO WA-VALID-OUT-REC
+            STRING WA-PAN " VALID ARTIFICIAL JURIDICAL PERSON PAN" DELIMITED BY SIZE
+                INTO WA-VALID-OUT-REC
+            WRITE WA-VALID-OUT-REC
         WHEN WA-GOV
-            DISPLAY "VALID GOVERNMENT PAN " WA-PAN
+            ADD 1 TO WA-CNT-GOV
+            MOVE SPACES TO WA-VALID-OUT-REC
+            STRING WA-PAN " VALID GOVERNMENT PAN" DELIMITED BY SIZE
+                INTO WA-VALID-OUT-REC
+            WRITE WA-VALID-OUT-REC
+        WHEN WA-LLP
+            ADD 1 TO WA-CNT-LLP
+            MOVE SPACES TO WA-VALID-OUT-REC
+            STRING WA-PAN " VALID LIMITED LIABILITY PARTNERSHIP PAN"
+                DELIMITED BY SIZE INTO WA-VALID-OUT-REC
+            WRITE WA-VALID-OUT-REC
         WHEN OTHER
-            DISPLAY "INVALID PAN"
+            ADD 1 TO WA-CNT-INVALID
+            MOVE SPACES TO WA-INVALID-OUT-REC
+            STRING WA-PAN " XX UNCLASSIFIED INVALID PAN" DELIMITED BY SIZE
+                INTO WA-INVALID-OUT-REC
+            WRITE WA-INVALID-OUT-REC
         END-EVALUATE
+    END-IF.
+    PERFORM WRITE-AUDIT-PARA.
+
+    WRITE-AUDIT-PARA.
+    MOVE SPACES TO AUD-TRAIL-REC.
+    ACCEPT WA-AUDIT-DATE FROM DATE YYYYMMDD.
+    ACCEPT WA-AUDIT-TIME FROM TIME.
+    STRING WA-AUDIT-DATE WA-AUDIT-TIME DELIMITED BY SIZE INTO AUD-TIMESTAMP.
+    MOVE "PANNUMVALIDATION" TO AUD-PROGRAM-ID.
+    MOVE WA-PAN TO AUD-INPUT-VALUE.
+    IF NOT WA-P1CHAR
+    OR WS-F4CHAR IS NOT ALPHABETIC
+    OR NOT WA-M1CHAR
+    OR WS-04NUMB IS NOT NUMERIC
+    OR NOT WA-L1CHAR
+        MOVE "F" TO AUD-RESULT-SW
+        MOVE WA-REASON-TEXT TO AUD-REASON
+    ELSE IF WA-DUP-FOUND
+        MOVE "F" TO AUD-RESULT-SW
+        MOVE "DUPLICATE PAN" TO AUD-REASON
     ELSE
-        DISPLAY "INVALID PAN"
+        MOVE "P" TO AUD-RESULT-SW
+        EVALUATE TRUE
+        WHEN WA-COMPANY MOVE "COMPANY PAN" TO AUD-REASON
+        WHEN WA-PERSON  MOVE "PERSONAL PAN" TO AUD-REASON
+        WHEN WA-HUF     MOVE "HUF PAN" TO AUD-REASON
+        WHEN WA-FIRM    MOVE "FIRM PAN" TO AUD-REASON
+        WHEN WA-AOP     MOVE "AOP PAN" TO AUD-REASON
+        WHEN WA-TRUST   MOVE "TRUST PAN" TO AUD-REASON
+        WHEN WA-BOI     MOVE "BOI PAN" TO AUD-REASON
+        WHEN WA-LA      MOVE "LOCAL AUTHORITY PAN" TO AUD-REASON
+        WHEN WA-AJP     MOVE "AJP PAN" TO AUD-REASON
+        WHEN WA-GOV     MOVE "GOVERNMENT PAN" TO AUD-REASON
+        WHEN WA-LLP     MOVE "LLP PAN" TO AUD-REASON
+        WHEN OTHER
+            MOVE "F" TO AUD-RESULT-SW
+            MOVE "UNCLASSIFIED PAN" TO AUD-REASON
+        END-EVALUATE
     END-IF.
-STOP RUN.
+    WRITE AUD-TRAIL-REC.
+
+    WRITE-CHECKPOINT-PARA.
+    MOVE SPACES TO WA-CKPT-REC.
+    MOVE WA-CNT-TOTAL TO WA-CKPT-COUNT.
+    MOVE WA-PAN TO WA-CKPT-LASTKEY.
+    WRITE WA-CKPT-REC.
+    MOVE 0 TO WA-CKPT-SINCE-LAST.
+
+    DETERMINE-REJECT-REASON-PARA.
+    EVALUATE TRUE
+    WHEN WS-F4CHAR IS NOT ALPHABETIC
+        MOVE "F4" TO WA-REASON-CODE
+        MOVE "BAD FIRST-4 ALPHABETIC BLOCK" TO WA-REASON-TEXT
+    WHEN NOT WA-P1CHAR
+        MOVE "CC" TO WA-REASON-CODE
+        MOVE "UNRECOGNIZED CATEGORY CODE" TO WA-REASON-TEXT
+    WHEN NOT WA-M1CHAR
+        MOVE "M1" TO WA-REASON-CODE
+        MOVE "BAD 5TH CHARACTER" TO WA-REASON-TEXT
+    WHEN WS-04NUMB IS NOT NUMERIC
+        MOVE "NM" TO WA-REASON-CODE
+        MOVE "BAD 4-DIGIT NUMERIC BLOCK" TO WA-REASON-TEXT
+    WHEN NOT WA-L1CHAR
+        MOVE "LC" TO WA-REASON-CODE
+        MOVE "BAD LAST CHARACTER" TO WA-REASON-TEXT
+    WHEN OTHER
+        MOVE "XX" TO WA-REASON-CODE
+        MOVE "UNCLASSIFIED INVALID PAN" TO WA-REASON-TEXT
+    END-EVALUATE.
+
+    CHECK-DUPLICATE-PARA.
+    MOVE WA-PAN TO WA-PANMAST-KEY.
+    READ PAN-MASTER-FILE
+        INVALID KEY MOVE "N" TO WA-DUP-SW
+        NOT INVALID KEY MOVE "Y" TO WA-DUP-SW
+    END-READ.
+
+    WRITE-TRAILER-PARA.
+    MOVE SPACES TO WA-TRAILER-LINE.
+    STRING "TRAILER TOTAL=" WA-CNT-TOTAL
+        " COMPANY=" WA-CNT-COMPANY " PERSON=" WA-CNT-PERSON
+        DELIMITED BY SIZE INTO WA-TRAILER-LINE
+    END-STRING.
+    MOVE WA-TRAILER-LINE TO WA-VALID-OUT-REC
+    WRITE WA-VALID-OUT-REC.
+    MOVE SPACES TO WA-TRAILER-LINE.
+    STRING "TRAILER HUF=" WA-CNT-HUF " FIRM=" WA-CNT-FIRM
+        " AOP=" WA-CNT-AOP " TRUST=" WA-CNT-TRUST
+        DELIMITED BY SIZE INTO WA-TRAILER-LINE
+    END-STRING.
+    MOVE WA-TRAILER-LINE TO WA-VALID-OUT-REC
+    WRITE WA-VALID-OUT-REC.
+    MOVE SPACES TO WA-TRAILER-LINE.
+    STRING "TRAILER BOI=" WA-CNT-BOI " LA=" WA-CNT-LA
+        " AJP=" WA-CNT-AJP " GOV=" WA-CNT-GOV " LLP=" WA-CNT-LLP
+        DELIMITED BY SIZE INTO WA-TRAILER-LINE
+    END-STRING.
+    MOVE WA-TRAILER-LINE TO WA-VALID-OUT-REC
+    WRITE WA-VALID-OUT-REC.
+    MOVE SPACES TO WA-TRAILER-LINE.
+    STRING "TRAILER INVALID=" WA-CNT-INVALID
+        " TOTAL=" WA-CNT-TOTAL
+        " DUPLICATE=" WA-CNT-DUPLICATE
+        DELIMITED BY SIZE INTO WA-TRAILER-LINE
+    END-STRING.
+    MOVE WA-TRAILER-LINE TO WA-INVALID-OUT-REC
+    WRITE WA-INVALID-OUT-REC.
+
+    TERMINATE-PARA.
+    MOVE SPACES TO WA-CKPT-REC.
+    MOVE WA-CNT-TOTAL TO WA-CKPT-COUNT.
+    MOVE "ENDOFJOB" TO WA-CKPT-LASTKEY.
+    WRITE WA-CKPT-REC.
+    CLOSE PAN-INPUT-FILE.
+    CLOSE VALID-PAN-OUT.
+    CLOSE INVALID-PAN-OUT.
+    CLOSE PAN-MASTER-FILE.
+    CLOSE CHECKPOINT-FILE.
+    CLOSE AUDIT-TRAIL-FILE.
