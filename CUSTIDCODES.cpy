@@ -0,0 +1,33 @@
+01 WS-PAN-VAL.
+ 02 WS-F4CHAR PIC X(03).
+ 02 WS-P1CHAR PIC X(01).
+     88 WA-P1CHAR VALUES "C","P","H","F","A",
+     "T","B","L","J","G","E","c","p","h","f","a",
+     "t","b","l","j","g","e".
+ 02 WS-PICHAR-T REDEFINES WS-P1CHAR PIC X(01).
+     88 WA-COMPANY VALUE "C","c".
+     88 WA-PERSON VALUE "P","p".
+     88 WA-HUF VALUE "H","h".
+     88 WA-FIRM VALUE "F","f".
+     88 WA-AOP VALUE "A","a".
+     88 WA-TRUST VALUE "T","t".
+     88 WA-BOI VALUE "B","b".
+     88 WA-LA VALUE "L","l".
+     88 WA-AJP VALUE "J","j".
+     88 WA-GOV VALUE "G","g".
+     88 WA-LLP VALUE "E","e".
+ 02 WS-M1CHAR PIC X(01).
+     88 WA-M1CHAR VALUES "A" THRU "Z",
+     "a" THRU "z".
+ 02 WS-04NUMB PIC X(04).
+ 02 WS-L1CHAR PIC X(01).
+     88 WA-L1CHAR VALUES "A" THRU "Z",
+     "a" THRU "z".
+
+01 WS-MOBILE.
+ 02 WS-PREFIX PIC X(02).
+     88 VALID-PREFIX VALUES "  ","00","91"," 0".
+ 02 WS-NUMBER PIC X(10).
+01 WX-MOBILE-NUMBER.
+ 02 WX-PREFIX PIC X(02) VALUE "91".
+ 02 WX-NUMBER PIC X(10).
