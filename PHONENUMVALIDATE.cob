@@ -1,29 +1,269 @@
 IDENTIFICATION DIVISION.
 PROGRAM-ID. PHONENUMVALIDATE.
+ENVIRONMENT DIVISION.
+INPUT-OUTPUT SECTION.
+FILE-CONTROL.
+    SELECT OPTIONAL CONTROL-CARD-FILE ASSIGN TO "CTLCARD"
+        ORGANIZATION IS LINE SEQUENTIAL
+        FILE STATUS IS WA-CTL-CARD-STATUS.
+    SELECT PHONE-INPUT-FILE ASSIGN DYNAMIC WA-PHONE-INPUT-DSN
+        ORGANIZATION IS LINE SEQUENTIAL
+        FILE STATUS IS WA-PHONEIN-STATUS.
+    SELECT MOBILE-OUT-FILE ASSIGN DYNAMIC WA-MOBILE-OUT-DSN
+        ORGANIZATION IS LINE SEQUENTIAL
+        FILE STATUS IS WA-MOBILEOUT-STATUS.
+    SELECT PHONE-EXCP-OUT ASSIGN DYNAMIC WA-PHONE-EXCP-DSN
+        ORGANIZATION IS LINE SEQUENTIAL
+        FILE STATUS IS WA-PHONEEXCP-STATUS.
+    SELECT AUDIT-TRAIL-FILE ASSIGN TO "AUDITTRL"
+        ORGANIZATION IS LINE SEQUENTIAL
+        FILE STATUS IS WA-AUDIT-STATUS.
 DATA DIVISION.
-   WORKING-STORAGE SECTION.
+FILE SECTION.
+FD  CONTROL-CARD-FILE
+    RECORD CONTAINS 21 CHARACTERS.
+COPY CTLCARDREC.
+
+FD  PHONE-INPUT-FILE
+    RECORD CONTAINS 13 CHARACTERS.
+01  WA-PHONE-IN-REC PIC X(13).
+
+FD  MOBILE-OUT-FILE
+    RECORD CONTAINS 60 CHARACTERS.
+01  WA-MOBILE-OUT-REC PIC X(60).
+
+FD  PHONE-EXCP-OUT
+    RECORD CONTAINS 60 CHARACTERS.
+01  WA-PHONE-EXCP-REC PIC X(60).
+
+FD  AUDIT-TRAIL-FILE
+    RECORD CONTAINS 80 CHARACTERS.
+COPY AUDITREC.
+
+WORKING-STORAGE SECTION.
+   01 WA-CTL-CARD-STATUS PIC X(02) VALUE "00".
+   01 WA-RUN-DATE        PIC X(08) VALUE "00000000".
+   01 WA-RUN-MODE        PIC X(04) VALUE "PROD".
+   01 WA-PHONE-INPUT-DSN PIC X(30) VALUE "PHONEIN".
+   01 WA-MOBILE-OUT-DSN  PIC X(30) VALUE "MOBILEOUT".
+   01 WA-PHONE-EXCP-DSN  PIC X(30) VALUE "PHONEEXCP".
+
+   01 WA-PHONEIN-STATUS    PIC X(02) VALUE "00".
+   01 WA-MOBILEOUT-STATUS  PIC X(02) VALUE "00".
+   01 WA-PHONEEXCP-STATUS  PIC X(02) VALUE "00".
+
    01 WA-MOBILE PIC X(12) VALUE "0 7506088837".
-   01 WS-MOBILE.
-    02 WS-PREFIX PIC X(02).
-        88 VALID-PREFIX VALUES "  ","00","91"," 0".
-    02 WS-NUMBER PIC X(10).
-   01 WX-MOBILE-NUMBER.
-    02 WX-PREFIX PIC X(02) VALUE "91".
-    02 WX-NUMBER PIC X(10).
+   COPY CUSTIDCODES.
+
+   01 WA-LANDLINE PIC X(13) VALUE "011  23456789".
+   01 WS-LANDLINE REDEFINES WA-LANDLINE.
+    02 WS-STD-CODE  PIC X(05).
+    02 WS-LOCAL-NUM PIC X(08).
+   01 WA-STD-SPACE-CNT   PIC 9(02) VALUE 0.
+   01 WA-LOCAL-SPACE-CNT PIC 9(02) VALUE 0.
+   01 WA-STD-LEN         PIC 9(02) VALUE 0.
+   01 WA-LOCAL-LEN       PIC 9(02) VALUE 0.
+   01 WA-LANDLINE-SW PIC X(01) VALUE "N".
+       88 WA-LANDLINE-VALID VALUE "Y".
+
+   01 WA-EOF-SW PIC X(01) VALUE "N".
+       88 WA-EOF VALUE "Y".
+
+   01 WA-COUNTS.
+       02 WA-CNT-MOBILE   PIC 9(07) VALUE 0.
+       02 WA-CNT-LANDLINE PIC 9(07) VALUE 0.
+       02 WA-CNT-INVALID  PIC 9(07) VALUE 0.
+       02 WA-CNT-TOTAL    PIC 9(07) VALUE 0.
+
+   01 WA-TRAILER-LINE PIC X(60).
+
+   01 WA-AUDIT-STATUS PIC X(02) VALUE "00".
+   01 WA-AUDIT-DATE   PIC 9(08) VALUE 0.
+   01 WA-AUDIT-TIME   PIC 9(06) VALUE 0.
+   01 WA-AUD-RESULT-SW PIC X(01) VALUE "F".
+   01 WA-AUD-REASON    PIC X(20) VALUE SPACES.
+
 PROCEDURE DIVISION.
     FIRST-PARA.
-    MOVE WA-MOBILE TO WS-MOBILE
+    PERFORM INITIALIZE-PARA.
+    PERFORM PROCESS-PHONE-FILE-PARA UNTIL WA-EOF.
+    PERFORM WRITE-TRAILER-PARA.
+    PERFORM TERMINATE-PARA.
+    STOP RUN.
+
+    INITIALIZE-PARA.
+    PERFORM READ-CONTROL-CARD-PARA.
+    OPEN INPUT PHONE-INPUT-FILE.
+    IF WA-PHONEIN-STATUS NOT = "00"
+        DISPLAY "PHONENUMVALIDATE - UNABLE TO OPEN PHONE-INPUT-FILE, STATUS="
+            WA-PHONEIN-STATUS
+        STOP RUN
+    END-IF.
+    OPEN OUTPUT MOBILE-OUT-FILE.
+    OPEN OUTPUT PHONE-EXCP-OUT.
+    IF WA-MOBILEOUT-STATUS NOT = "00" OR WA-PHONEEXCP-STATUS NOT = "00"
+        DISPLAY "PHONENUMVALIDATE - UNABLE TO OPEN OUTPUT FILES, STATUS="
+            WA-MOBILEOUT-STATUS " / " WA-PHONEEXCP-STATUS
+        STOP RUN
+    END-IF.
+    OPEN EXTEND AUDIT-TRAIL-FILE.
+    IF WA-AUDIT-STATUS = "35"
+        OPEN OUTPUT AUDIT-TRAIL-FILE
+        CLOSE AUDIT-TRAIL-FILE
+        OPEN EXTEND AUDIT-TRAIL-FILE
+    END-IF.
+    PERFORM READ-PHONE-REC-PARA.
+
+    READ-CONTROL-CARD-PARA.
+    OPEN INPUT CONTROL-CARD-FILE.
+    IF WA-CTL-CARD-STATUS = "00"
+        READ CONTROL-CARD-FILE INTO WA-CTL-CARD-REC
+        IF WA-CTL-CARD-STATUS = "00"
+            MOVE WA-CTL-RUN-DATE TO WA-RUN-DATE
+            MOVE WA-CTL-MODE TO WA-RUN-MODE
+            IF WA-CTL-INPUT-DD NOT = SPACES
+                MOVE WA-CTL-INPUT-DD TO WA-PHONE-INPUT-DSN
+            END-IF
+            MOVE SPACES TO WA-MOBILE-OUT-DSN
+            STRING "MOBILEOUT." WA-RUN-DATE "." WA-RUN-MODE
+                DELIMITED BY SIZE INTO WA-MOBILE-OUT-DSN
+            MOVE SPACES TO WA-PHONE-EXCP-DSN
+            STRING "PHONEEXCP." WA-RUN-DATE "." WA-RUN-MODE
+                DELIMITED BY SIZE INTO WA-PHONE-EXCP-DSN
+        END-IF
+        CLOSE CONTROL-CARD-FILE
+    END-IF.
+
+    READ-PHONE-REC-PARA.
+    READ PHONE-INPUT-FILE INTO WA-PHONE-IN-REC
+        AT END MOVE "Y" TO WA-EOF-SW
+    END-READ.
+
+    PROCESS-PHONE-FILE-PARA.
+    PERFORM VALIDATE-PHONE-PARA.
+    PERFORM READ-PHONE-REC-PARA.
+
+    VALIDATE-PHONE-PARA.
+    ADD 1 TO WA-CNT-TOTAL.
+    MOVE WA-PHONE-IN-REC(1:12) TO WA-MOBILE.
+    MOVE WA-PHONE-IN-REC TO WA-LANDLINE.
+    MOVE WA-MOBILE TO WS-MOBILE.
+    MOVE "N" TO WA-LANDLINE-SW.
+    MOVE "F" TO WA-AUD-RESULT-SW.
+    MOVE "INVALID NUMBER" TO WA-AUD-REASON.
+    EVALUATE TRUE
+    WHEN WA-CTL-PHONE-LANDLINE
+        PERFORM VALIDATE-LANDLINE-PARA
+        IF WA-LANDLINE-VALID
+            ADD 1 TO WA-CNT-LANDLINE
+            MOVE "P" TO WA-AUD-RESULT-SW
+            MOVE "LANDLINE NUMBER" TO WA-AUD-REASON
+        ELSE
+            ADD 1 TO WA-CNT-INVALID
+            MOVE SPACES TO WA-PHONE-EXCP-REC
+            STRING WA-PHONE-IN-REC " INVALID LANDLINE NUMBER" DELIMITED BY SIZE
+                INTO WA-PHONE-EXCP-REC
+            WRITE WA-PHONE-EXCP-REC
+        END-IF
+    WHEN OTHER
+        PERFORM VALIDATE-MOBILE-PARA
+    END-EVALUATE.
+    PERFORM WRITE-AUDIT-PARA.
+
+    VALIDATE-MOBILE-PARA.
     EVALUATE TRUE
     WHEN (VALID-PREFIX) AND (WS-NUMBER IS NUMERIC) AND (WS-NUMBER NOT ZEROS)
         MOVE WS-NUMBER TO WX-NUMBER
+        ADD 1 TO WA-CNT-MOBILE
+        MOVE SPACES TO WA-MOBILE-OUT-REC
+        STRING WX-MOBILE-NUMBER " VALID MOBILE NUMBER" DELIMITED BY SIZE
+            INTO WA-MOBILE-OUT-REC
+        WRITE WA-MOBILE-OUT-REC
+        MOVE "P" TO WA-AUD-RESULT-SW
+        MOVE "MOBILE NUMBER" TO WA-AUD-REASON
     WHEN NOT VALID-PREFIX AND (WA-MOBILE(3:10) IS NUMERIC) AND (WS-NUMBER NOT ZEROS)
         MOVE WA-MOBILE(3:10) TO WX-NUMBER
+        ADD 1 TO WA-CNT-MOBILE
+        MOVE SPACES TO WA-MOBILE-OUT-REC
+        STRING WX-MOBILE-NUMBER " VALID MOBILE NUMBER" DELIMITED BY SIZE
+            INTO WA-MOBILE-OUT-REC
+        WRITE WA-MOBILE-OUT-REC
+        MOVE "P" TO WA-AUD-RESULT-SW
+        MOVE "MOBILE NUMBER" TO WA-AUD-REASON
     WHEN NOT VALID-PREFIX AND (WA-MOBILE(2:10) IS NUMERIC) AND (WS-NUMBER NOT ZEROS)
         MOVE WA-MOBILE(2:10) TO WX-NUMBER
+        ADD 1 TO WA-CNT-MOBILE
+        MOVE SPACES TO WA-MOBILE-OUT-REC
+        STRING WX-MOBILE-NUMBER " VALID MOBILE NUMBER" DELIMITED BY SIZE
+            INTO WA-MOBILE-OUT-REC
+        WRITE WA-MOBILE-OUT-REC
+        MOVE "P" TO WA-AUD-RESULT-SW
+        MOVE "MOBILE NUMBER" TO WA-AUD-REASON
     WHEN NOT VALID-PREFIX AND (WA-MOBILE(1:10) IS NUMERIC) AND (WS-NUMBER NOT ZEROS)
         MOVE WA-MOBILE(1:10) TO WX-NUMBER
+        ADD 1 TO WA-CNT-MOBILE
+        MOVE SPACES TO WA-MOBILE-OUT-REC
+        STRING WX-MOBILE-NUMBER " VALID MOBILE NUMBER" DELIMITED BY SIZE
+            INTO WA-MOBILE-OUT-REC
+        WRITE WA-MOBILE-OUT-REC
+        MOVE "P" TO WA-AUD-RESULT-SW
+        MOVE "MOBILE NUMBER" TO WA-AUD-REASON
     WHEN OTHER
-        DISPLAY "INVALID MOBILE NUMBER"
-    END-EVALUATE
-    DISPLAY "VALID MOBILE NUMBER IS " WX-MOBILE-NUMBER
-STOP RUN.
\ No newline at end of file
+        ADD 1 TO WA-CNT-INVALID
+        MOVE SPACES TO WA-PHONE-EXCP-REC
+        STRING WA-PHONE-IN-REC " INVALID MOBILE NUMBER" DELIMITED BY SIZE
+            INTO WA-PHONE-EXCP-REC
+        WRITE WA-PHONE-EXCP-REC
+    END-EVALUATE.
+
+    WRITE-AUDIT-PARA.
+    MOVE SPACES TO AUD-TRAIL-REC.
+    ACCEPT WA-AUDIT-DATE FROM DATE YYYYMMDD.
+    ACCEPT WA-AUDIT-TIME FROM TIME.
+    STRING WA-AUDIT-DATE WA-AUDIT-TIME DELIMITED BY SIZE INTO AUD-TIMESTAMP.
+    MOVE "PHONENUMVALIDATE" TO AUD-PROGRAM-ID.
+    MOVE WA-PHONE-IN-REC TO AUD-INPUT-VALUE.
+    MOVE WA-AUD-RESULT-SW TO AUD-RESULT-SW.
+    MOVE WA-AUD-REASON TO AUD-REASON.
+    WRITE AUD-TRAIL-REC.
+
+    VALIDATE-LANDLINE-PARA.
+    MOVE "N" TO WA-LANDLINE-SW.
+    MOVE 0 TO WA-STD-SPACE-CNT.
+    INSPECT WS-STD-CODE TALLYING WA-STD-SPACE-CNT FOR TRAILING SPACES.
+    COMPUTE WA-STD-LEN = 5 - WA-STD-SPACE-CNT.
+    MOVE 0 TO WA-LOCAL-SPACE-CNT.
+    INSPECT WS-LOCAL-NUM TALLYING WA-LOCAL-SPACE-CNT FOR TRAILING SPACES.
+    COMPUTE WA-LOCAL-LEN = 8 - WA-LOCAL-SPACE-CNT.
+    IF WS-STD-CODE(1:1) = "0"
+    AND WA-STD-LEN >= 3 AND WA-STD-LEN <= 5
+    AND WS-STD-CODE(2:WA-STD-LEN - 1) IS NUMERIC
+    AND WA-LOCAL-LEN >= 6 AND WA-LOCAL-LEN <= 8
+    AND WS-LOCAL-NUM(1:WA-LOCAL-LEN) IS NUMERIC
+        MOVE "Y" TO WA-LANDLINE-SW
+        MOVE SPACES TO WA-MOBILE-OUT-REC
+        STRING WS-STD-CODE "-" WS-LOCAL-NUM " VALID LANDLINE NUMBER"
+            DELIMITED BY SIZE INTO WA-MOBILE-OUT-REC
+        WRITE WA-MOBILE-OUT-REC
+    END-IF.
+
+    WRITE-TRAILER-PARA.
+    MOVE SPACES TO WA-TRAILER-LINE.
+    STRING "TRAILER TOTAL=" WA-CNT-TOTAL
+        " MOBILE=" WA-CNT-MOBILE " LANDLINE=" WA-CNT-LANDLINE
+        DELIMITED BY SIZE INTO WA-TRAILER-LINE
+    END-STRING.
+    MOVE WA-TRAILER-LINE TO WA-MOBILE-OUT-REC
+    WRITE WA-MOBILE-OUT-REC.
+    MOVE SPACES TO WA-TRAILER-LINE.
+    STRING "TRAILER INVALID=" WA-CNT-INVALID " TOTAL=" WA-CNT-TOTAL
+        DELIMITED BY SIZE INTO WA-TRAILER-LINE
+    END-STRING.
+    MOVE WA-TRAILER-LINE TO WA-PHONE-EXCP-REC
+    WRITE WA-PHONE-EXCP-REC.
+
+    TERMINATE-PARA.
+    CLOSE PHONE-INPUT-FILE.
+    CLOSE MOBILE-OUT-FILE.
+    CLOSE PHONE-EXCP-OUT.
+    CLOSE AUDIT-TRAIL-FILE.
