@@ -0,0 +1,365 @@
+IDENTIFICATION DIVISION.
+PROGRAM-ID. CUSTOMERMASTER.
+ENVIRONMENT DIVISION.
+INPUT-OUTPUT SECTION.
+FILE-CONTROL.
+    SELECT OPTIONAL CONTROL-CARD-FILE ASSIGN TO "CTLCARD"
+        ORGANIZATION IS LINE SEQUENTIAL
+        FILE STATUS IS WA-CTL-CARD-STATUS.
+    SELECT CUSTTRAN-FILE ASSIGN DYNAMIC WA-CUSTTRAN-DSN
+        ORGANIZATION IS LINE SEQUENTIAL
+        FILE STATUS IS WA-CUSTTRAN-STATUS.
+    SELECT CUSTOMER-MASTER-FILE ASSIGN TO "CUSTMAST"
+        ORGANIZATION IS INDEXED
+        ACCESS MODE IS DYNAMIC
+        RECORD KEY IS CM-CUSTID
+        FILE STATUS IS WA-CUSTMAST-STATUS.
+    SELECT PAN-MASTER-FILE ASSIGN TO "PANMAST"
+        ORGANIZATION IS INDEXED
+        ACCESS MODE IS RANDOM
+        RECORD KEY IS WA-PANMAST-KEY
+        FILE STATUS IS WA-PANMAST-STATUS.
+    SELECT CUSTREJECT-OUT ASSIGN DYNAMIC WA-CUSTREJECT-DSN
+        ORGANIZATION IS LINE SEQUENTIAL
+        FILE STATUS IS WA-CUSTREJECT-STATUS.
+    SELECT CRM-EXTRACT-OUT ASSIGN DYNAMIC WA-CRM-EXTRACT-DSN
+        ORGANIZATION IS LINE SEQUENTIAL
+        FILE STATUS IS WA-CRMEXTRACT-STATUS.
+DATA DIVISION.
+FILE SECTION.
+FD  CONTROL-CARD-FILE
+    RECORD CONTAINS 21 CHARACTERS.
+COPY CTLCARDREC.
+
+FD  CUSTTRAN-FILE
+    RECORD CONTAINS 62 CHARACTERS.
+01  WA-CUSTTRAN-REC.
+    02 CT-ACTION   PIC X(01).
+        88 CT-ADD    VALUE "A".
+        88 CT-UPDATE VALUE "U".
+        88 CT-DELETE VALUE "D".
+    02 CT-CUSTID   PIC X(08).
+    02 CT-NAME     PIC X(30).
+    02 CT-PAN      PIC X(10).
+    02 CT-MOBILE   PIC X(12).
+    02 CT-CATEGORY PIC X(01).
+
+FD  CUSTOMER-MASTER-FILE
+    RECORD CONTAINS 60 CHARACTERS.
+01  WA-CUSTMAST-REC.
+    02 CM-CUSTID   PIC X(08).
+    02 CM-NAME     PIC X(30).
+    02 CM-PAN      PIC X(10).
+    02 CM-MOBILE   PIC X(10).
+    02 CM-CATEGORY PIC X(01).
+    02 FILLER      PIC X(01).
+
+FD  PAN-MASTER-FILE
+    RECORD CONTAINS 18 CHARACTERS.
+COPY PANMASTREC.
+
+FD  CUSTREJECT-OUT
+    RECORD CONTAINS 80 CHARACTERS.
+01  WA-CUSTREJECT-REC PIC X(80).
+
+FD  CRM-EXTRACT-OUT
+    RECORD CONTAINS 60 CHARACTERS.
+01  WA-CRM-EXTRACT-REC.
+    02 CRM-CUSTID    PIC X(08).
+    02 FILLER        PIC X(01).
+    02 CRM-PAN       PIC X(10).
+    02 FILLER        PIC X(01).
+    02 CRM-MOBILE    PIC X(10).
+    02 FILLER        PIC X(01).
+    02 CRM-CATEGORY  PIC X(01).
+    02 FILLER        PIC X(01).
+    02 CRM-TIMESTAMP PIC X(14).
+    02 FILLER        PIC X(13).
+
+WORKING-STORAGE SECTION.
+01 WA-CTL-CARD-STATUS    PIC X(02) VALUE "00".
+01 WA-RUN-DATE           PIC X(08) VALUE "00000000".
+01 WA-RUN-MODE           PIC X(04) VALUE "PROD".
+01 WA-CUSTTRAN-DSN       PIC X(30) VALUE "CUSTTRAN".
+01 WA-CUSTREJECT-DSN     PIC X(30) VALUE "CUSTREJECT".
+01 WA-CRM-EXTRACT-DSN    PIC X(30) VALUE "CRMEXTRACT".
+
+01 WA-CUSTMAST-STATUS    PIC X(02) VALUE "00".
+01 WA-CUSTTRAN-STATUS    PIC X(02) VALUE "00".
+01 WA-CUSTREJECT-STATUS  PIC X(02) VALUE "00".
+01 WA-CRMEXTRACT-STATUS  PIC X(02) VALUE "00".
+01 WA-PANMAST-STATUS     PIC X(02) VALUE "00".
+01 WA-EOF-SW PIC X(01) VALUE "N".
+    88 WA-EOF VALUE "Y".
+
+01 WA-PVC-VALID-SW PIC X(01) VALUE "N".
+    88 WA-PAN-OK VALUE "Y".
+01 WA-MVC-VALID-SW PIC X(01) VALUE "N".
+    88 WA-MOBILE-OK VALUE "Y".
+01 WA-MOBILE-NORMALIZED PIC X(10) VALUE SPACES.
+01 WA-DUP-SW PIC X(01) VALUE "N".
+    88 WA-DUP-FOUND VALUE "Y".
+01 WA-OLD-PAN PIC X(10) VALUE SPACES.
+
+01 WA-TIMESTAMP-DATE PIC 9(08) VALUE 0.
+01 WA-TIMESTAMP-TIME PIC 9(08) VALUE 0.
+01 WA-TIMESTAMP.
+    02 WA-TS-DATE PIC X(08).
+    02 WA-TS-TIME PIC X(06).
+
+01 WA-COUNTS.
+    02 WA-CNT-ADD     PIC 9(07) VALUE 0.
+    02 WA-CNT-UPDATE  PIC 9(07) VALUE 0.
+    02 WA-CNT-DELETE  PIC 9(07) VALUE 0.
+    02 WA-CNT-REJECT  PIC 9(07) VALUE 0.
+    02 WA-CNT-TOTAL   PIC 9(07) VALUE 0.
+
+01 WA-TRAILER-LINE PIC X(80).
+
+PROCEDURE DIVISION.
+    FIRST-PARA.
+    PERFORM INITIALIZE-PARA.
+    PERFORM PROCESS-CUSTTRAN-FILE-PARA UNTIL WA-EOF.
+    PERFORM WRITE-TRAILER-PARA.
+    PERFORM TERMINATE-PARA.
+    STOP RUN.
+
+    INITIALIZE-PARA.
+    PERFORM READ-CONTROL-CARD-PARA.
+    OPEN INPUT CUSTTRAN-FILE.
+    IF WA-CUSTTRAN-STATUS NOT = "00"
+        DISPLAY "CUSTOMERMASTER - UNABLE TO OPEN CUSTTRAN-FILE, STATUS="
+            WA-CUSTTRAN-STATUS
+        STOP RUN
+    END-IF.
+    OPEN I-O CUSTOMER-MASTER-FILE.
+    IF WA-CUSTMAST-STATUS = "35"
+        OPEN OUTPUT CUSTOMER-MASTER-FILE
+        CLOSE CUSTOMER-MASTER-FILE
+        OPEN I-O CUSTOMER-MASTER-FILE
+    END-IF.
+    OPEN I-O PAN-MASTER-FILE.
+    IF WA-PANMAST-STATUS = "35"
+        OPEN OUTPUT PAN-MASTER-FILE
+        CLOSE PAN-MASTER-FILE
+        OPEN I-O PAN-MASTER-FILE
+    END-IF.
+    OPEN OUTPUT CUSTREJECT-OUT.
+    OPEN OUTPUT CRM-EXTRACT-OUT.
+    IF WA-CUSTREJECT-STATUS NOT = "00" OR WA-CRMEXTRACT-STATUS NOT = "00"
+        DISPLAY "CUSTOMERMASTER - UNABLE TO OPEN OUTPUT FILES, STATUS="
+            WA-CUSTREJECT-STATUS " / " WA-CRMEXTRACT-STATUS
+        STOP RUN
+    END-IF.
+    PERFORM READ-CUSTTRAN-PARA.
+
+    READ-CONTROL-CARD-PARA.
+    OPEN INPUT CONTROL-CARD-FILE.
+    IF WA-CTL-CARD-STATUS = "00"
+        READ CONTROL-CARD-FILE INTO WA-CTL-CARD-REC
+        IF WA-CTL-CARD-STATUS = "00"
+            MOVE WA-CTL-RUN-DATE TO WA-RUN-DATE
+            MOVE WA-CTL-MODE TO WA-RUN-MODE
+            IF WA-CTL-INPUT-DD NOT = SPACES
+                MOVE WA-CTL-INPUT-DD TO WA-CUSTTRAN-DSN
+            END-IF
+            MOVE SPACES TO WA-CUSTREJECT-DSN
+            STRING "CUSTREJECT." WA-RUN-DATE "." WA-RUN-MODE
+                DELIMITED BY SIZE INTO WA-CUSTREJECT-DSN
+            MOVE SPACES TO WA-CRM-EXTRACT-DSN
+            STRING "CRMEXTRACT." WA-RUN-DATE "." WA-RUN-MODE
+                DELIMITED BY SIZE INTO WA-CRM-EXTRACT-DSN
+        END-IF
+        CLOSE CONTROL-CARD-FILE
+    END-IF.
+
+    READ-CUSTTRAN-PARA.
+    READ CUSTTRAN-FILE INTO WA-CUSTTRAN-REC
+        AT END MOVE "Y" TO WA-EOF-SW
+    END-READ.
+
+    PROCESS-CUSTTRAN-FILE-PARA.
+    ADD 1 TO WA-CNT-TOTAL.
+    EVALUATE TRUE
+    WHEN CT-ADD
+        PERFORM ADD-CUSTOMER-PARA
+    WHEN CT-UPDATE
+        PERFORM UPDATE-CUSTOMER-PARA
+    WHEN CT-DELETE
+        PERFORM DELETE-CUSTOMER-PARA
+    WHEN OTHER
+        ADD 1 TO WA-CNT-REJECT
+        MOVE SPACES TO WA-CUSTREJECT-REC
+        STRING CT-CUSTID " UNRECOGNIZED ACTION CODE" DELIMITED BY SIZE
+            INTO WA-CUSTREJECT-REC
+        WRITE WA-CUSTREJECT-REC
+    END-EVALUATE.
+    PERFORM READ-CUSTTRAN-PARA.
+
+    VALIDATE-TRANSACTION-PARA.
+    MOVE "N" TO WA-DUP-SW.
+    CALL "PANVALCHK" USING CT-PAN WA-PVC-VALID-SW.
+    CALL "MOBVALCHK" USING CT-MOBILE WA-MVC-VALID-SW WA-MOBILE-NORMALIZED.
+    IF WA-PAN-OK
+        PERFORM CHECK-DUPLICATE-PARA
+    END-IF.
+
+    CHECK-DUPLICATE-PARA.
+    MOVE CT-PAN TO WA-PANMAST-KEY.
+    READ PAN-MASTER-FILE
+        INVALID KEY MOVE "N" TO WA-DUP-SW
+        NOT INVALID KEY
+            IF WA-PANMAST-CUSTID = CT-CUSTID
+                MOVE "N" TO WA-DUP-SW
+            ELSE
+                MOVE "Y" TO WA-DUP-SW
+            END-IF
+    END-READ.
+
+    REGISTER-PAN-PARA.
+    MOVE CT-PAN TO WA-PANMAST-KEY.
+    READ PAN-MASTER-FILE
+        INVALID KEY
+            MOVE CT-CUSTID TO WA-PANMAST-CUSTID
+            WRITE WA-PANMAST-REC
+        NOT INVALID KEY
+            IF WA-PANMAST-CUSTID NOT = CT-CUSTID
+                MOVE CT-CUSTID TO WA-PANMAST-CUSTID
+                REWRITE WA-PANMAST-REC
+            END-IF
+    END-READ.
+
+    DEREGISTER-OLD-PAN-PARA.
+    MOVE WA-OLD-PAN TO WA-PANMAST-KEY.
+    DELETE PAN-MASTER-FILE
+        INVALID KEY CONTINUE
+        NOT INVALID KEY CONTINUE
+    END-DELETE.
+
+    ADD-CUSTOMER-PARA.
+    PERFORM VALIDATE-TRANSACTION-PARA.
+    IF NOT WA-PAN-OK OR NOT WA-MOBILE-OK OR WA-DUP-FOUND
+        PERFORM REJECT-TRANSACTION-PARA
+    ELSE
+        MOVE CT-CUSTID TO CM-CUSTID
+        MOVE CT-NAME TO CM-NAME
+        MOVE CT-PAN TO CM-PAN
+        MOVE WA-MOBILE-NORMALIZED TO CM-MOBILE
+        MOVE CT-CATEGORY TO CM-CATEGORY
+        WRITE WA-CUSTMAST-REC
+            INVALID KEY
+                ADD 1 TO WA-CNT-REJECT
+                MOVE SPACES TO WA-CUSTREJECT-REC
+                STRING CT-CUSTID " REJECTED - CUSTOMER ID ALREADY ON FILE"
+                    DELIMITED BY SIZE INTO WA-CUSTREJECT-REC
+                WRITE WA-CUSTREJECT-REC
+            NOT INVALID KEY
+                ADD 1 TO WA-CNT-ADD
+                PERFORM REGISTER-PAN-PARA
+                PERFORM WRITE-CRM-EXTRACT-PARA
+        END-WRITE
+    END-IF.
+
+    UPDATE-CUSTOMER-PARA.
+    PERFORM VALIDATE-TRANSACTION-PARA.
+    IF NOT WA-PAN-OK OR NOT WA-MOBILE-OK OR WA-DUP-FOUND
+        PERFORM REJECT-TRANSACTION-PARA
+    ELSE
+        MOVE CT-CUSTID TO CM-CUSTID
+        MOVE SPACES TO WA-OLD-PAN
+        READ CUSTOMER-MASTER-FILE
+            INVALID KEY CONTINUE
+            NOT INVALID KEY MOVE CM-PAN TO WA-OLD-PAN
+        END-READ
+        MOVE CT-CUSTID TO CM-CUSTID
+        MOVE CT-NAME TO CM-NAME
+        MOVE CT-PAN TO CM-PAN
+        MOVE WA-MOBILE-NORMALIZED TO CM-MOBILE
+        MOVE CT-CATEGORY TO CM-CATEGORY
+        REWRITE WA-CUSTMAST-REC
+            INVALID KEY
+                ADD 1 TO WA-CNT-REJECT
+                MOVE SPACES TO WA-CUSTREJECT-REC
+                STRING CT-CUSTID " REJECTED - CUSTOMER ID NOT ON FILE"
+                    DELIMITED BY SIZE INTO WA-CUSTREJECT-REC
+                WRITE WA-CUSTREJECT-REC
+            NOT INVALID KEY
+                ADD 1 TO WA-CNT-UPDATE
+                IF WA-OLD-PAN NOT = SPACES AND WA-OLD-PAN NOT = CT-PAN
+                    PERFORM DEREGISTER-OLD-PAN-PARA
+                END-IF
+                PERFORM REGISTER-PAN-PARA
+                PERFORM WRITE-CRM-EXTRACT-PARA
+        END-REWRITE
+    END-IF.
+
+    DELETE-CUSTOMER-PARA.
+    MOVE CT-CUSTID TO CM-CUSTID.
+    MOVE SPACES TO WA-OLD-PAN.
+    READ CUSTOMER-MASTER-FILE
+        INVALID KEY CONTINUE
+        NOT INVALID KEY MOVE CM-PAN TO WA-OLD-PAN
+    END-READ.
+    MOVE CT-CUSTID TO CM-CUSTID.
+    DELETE CUSTOMER-MASTER-FILE
+        INVALID KEY
+            ADD 1 TO WA-CNT-REJECT
+            MOVE SPACES TO WA-CUSTREJECT-REC
+            STRING CT-CUSTID " REJECTED - CUSTOMER ID NOT ON FILE"
+                DELIMITED BY SIZE INTO WA-CUSTREJECT-REC
+            WRITE WA-CUSTREJECT-REC
+        NOT INVALID KEY
+            ADD 1 TO WA-CNT-DELETE
+            IF WA-OLD-PAN NOT = SPACES
+                PERFORM DEREGISTER-OLD-PAN-PARA
+            END-IF
+    END-DELETE.
+
+    REJECT-TRANSACTION-PARA.
+    ADD 1 TO WA-CNT-REJECT.
+    MOVE SPACES TO WA-CUSTREJECT-REC.
+    IF NOT WA-PAN-OK AND NOT WA-MOBILE-OK
+        STRING CT-CUSTID " REJECTED - INVALID PAN AND INVALID MOBILE NUMBER"
+            DELIMITED BY SIZE INTO WA-CUSTREJECT-REC
+    ELSE IF NOT WA-PAN-OK
+        STRING CT-CUSTID " REJECTED - INVALID PAN " CT-PAN
+            DELIMITED BY SIZE INTO WA-CUSTREJECT-REC
+    ELSE IF WA-DUP-FOUND
+        STRING CT-CUSTID " REJECTED - DUPLICATE PAN " CT-PAN
+            " ALREADY REGISTERED TO " WA-PANMAST-CUSTID
+            DELIMITED BY SIZE INTO WA-CUSTREJECT-REC
+    ELSE
+        STRING CT-CUSTID " REJECTED - INVALID MOBILE NUMBER " CT-MOBILE
+            DELIMITED BY SIZE INTO WA-CUSTREJECT-REC
+    END-IF.
+    WRITE WA-CUSTREJECT-REC.
+
+    WRITE-CRM-EXTRACT-PARA.
+    ACCEPT WA-TIMESTAMP-DATE FROM DATE YYYYMMDD.
+    ACCEPT WA-TIMESTAMP-TIME FROM TIME.
+    MOVE SPACES TO WA-CRM-EXTRACT-REC.
+    MOVE CM-CUSTID TO CRM-CUSTID.
+    MOVE CM-PAN TO CRM-PAN.
+    MOVE CM-MOBILE TO CRM-MOBILE.
+    MOVE CM-CATEGORY TO CRM-CATEGORY.
+    MOVE WA-TIMESTAMP-DATE TO WA-TS-DATE.
+    MOVE WA-TIMESTAMP-TIME TO WA-TS-TIME.
+    STRING WA-TS-DATE WA-TS-TIME DELIMITED BY SIZE INTO CRM-TIMESTAMP.
+    WRITE WA-CRM-EXTRACT-REC.
+
+    WRITE-TRAILER-PARA.
+    MOVE SPACES TO WA-TRAILER-LINE.
+    STRING "TRAILER TOTAL=" WA-CNT-TOTAL
+        " ADD=" WA-CNT-ADD " UPDATE=" WA-CNT-UPDATE
+        " DELETE=" WA-CNT-DELETE " REJECT=" WA-CNT-REJECT
+        DELIMITED BY SIZE INTO WA-TRAILER-LINE
+    END-STRING.
+    MOVE WA-TRAILER-LINE TO WA-CUSTREJECT-REC
+    WRITE WA-CUSTREJECT-REC.
+
+    TERMINATE-PARA.
+    CLOSE CUSTTRAN-FILE.
+    CLOSE CUSTOMER-MASTER-FILE.
+    CLOSE PAN-MASTER-FILE.
+    CLOSE CUSTREJECT-OUT.
+    CLOSE CRM-EXTRACT-OUT.
