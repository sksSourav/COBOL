@@ -0,0 +1,9 @@
+01  WA-CTL-CARD-REC.
+    02 WA-CTL-RUN-DATE PIC X(08).
+    02 WA-CTL-MODE     PIC X(04).
+        88 WA-CTL-TEST VALUE "TEST".
+        88 WA-CTL-PROD VALUE "PROD".
+    02 WA-CTL-INPUT-DD PIC X(08).
+    02 WA-CTL-PHONE-TYPE PIC X(01).
+        88 WA-CTL-PHONE-MOBILE   VALUE "M" "m" SPACE.
+        88 WA-CTL-PHONE-LANDLINE VALUE "L" "l".
