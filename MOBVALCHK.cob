@@ -0,0 +1,34 @@
+IDENTIFICATION DIVISION.
+PROGRAM-ID. MOBVALCHK.
+DATA DIVISION.
+    WORKING-STORAGE SECTION.
+    COPY CUSTIDCODES.
+    LINKAGE SECTION.
+    01 MVC-MOBILE-IN    PIC X(12).
+    01 MVC-VALID-SW     PIC X(01).
+        88 MVC-VALID    VALUE "Y".
+    01 MVC-NORMALIZED   PIC X(10).
+PROCEDURE DIVISION USING MVC-MOBILE-IN MVC-VALID-SW MVC-NORMALIZED.
+    MAIN-PARA.
+    MOVE SPACES TO MVC-NORMALIZED.
+    MOVE MVC-MOBILE-IN TO WS-MOBILE.
+    EVALUATE TRUE
+    WHEN (VALID-PREFIX) AND (WS-NUMBER IS NUMERIC) AND (WS-NUMBER NOT ZEROS)
+        MOVE WS-NUMBER TO MVC-NORMALIZED
+        MOVE "Y" TO MVC-VALID-SW
+    WHEN NOT VALID-PREFIX AND (MVC-MOBILE-IN(3:10) IS NUMERIC)
+        AND (MVC-MOBILE-IN(3:10) NOT = "0000000000")
+        MOVE MVC-MOBILE-IN(3:10) TO MVC-NORMALIZED
+        MOVE "Y" TO MVC-VALID-SW
+    WHEN NOT VALID-PREFIX AND (MVC-MOBILE-IN(2:10) IS NUMERIC)
+        AND (MVC-MOBILE-IN(2:10) NOT = "0000000000")
+        MOVE MVC-MOBILE-IN(2:10) TO MVC-NORMALIZED
+        MOVE "Y" TO MVC-VALID-SW
+    WHEN NOT VALID-PREFIX AND (MVC-MOBILE-IN(1:10) IS NUMERIC)
+        AND (MVC-MOBILE-IN(1:10) NOT = "0000000000")
+        MOVE MVC-MOBILE-IN(1:10) TO MVC-NORMALIZED
+        MOVE "Y" TO MVC-VALID-SW
+    WHEN OTHER
+        MOVE "N" TO MVC-VALID-SW
+    END-EVALUATE.
+    GOBACK.
