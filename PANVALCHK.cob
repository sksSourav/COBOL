@@ -0,0 +1,28 @@
+IDENTIFICATION DIVISION.
+PROGRAM-ID. PANVALCHK.
+DATA DIVISION.
+    WORKING-STORAGE SECTION.
+    COPY CUSTIDCODES.
+    01 WA-SPACE-COUNER PIC 9(02) VALUE 0.
+    LINKAGE SECTION.
+    01 PVC-PAN        PIC X(10).
+    01 PVC-VALID-SW   PIC X(01).
+        88 PVC-VALID  VALUE "Y".
+PROCEDURE DIVISION USING PVC-PAN PVC-VALID-SW.
+    MAIN-PARA.
+    MOVE 0 TO WA-SPACE-COUNER.
+    MOVE PVC-PAN TO WS-PAN-VAL.
+    INSPECT PVC-PAN TALLYING WA-SPACE-COUNER FOR ALL SPACE.
+    IF WA-SPACE-COUNER > 0
+        MOVE "X" TO WS-P1CHAR
+    END-IF.
+    IF WA-P1CHAR
+    AND WS-F4CHAR IS ALPHABETIC
+    AND WA-M1CHAR
+    AND WS-04NUMB IS NUMERIC
+    AND WA-L1CHAR
+        MOVE "Y" TO PVC-VALID-SW
+    ELSE
+        MOVE "N" TO PVC-VALID-SW
+    END-IF.
+    GOBACK.
