@@ -1,90 +1,116 @@
 IDENTIFICATION DIVISION.
 PROGRAM-ID. DECBINHEX.
+ENVIRONMENT DIVISION.
+INPUT-OUTPUT SECTION.
+FILE-CONTROL.
+    SELECT AUDIT-TRAIL-FILE ASSIGN TO "AUDITTRL"
+        ORGANIZATION IS LINE SEQUENTIAL
+        FILE STATUS IS WA-AUDIT-STATUS.
 DATA DIVISION.
+FILE SECTION.
+FD  AUDIT-TRAIL-FILE
+    RECORD CONTAINS 80 CHARACTERS.
+COPY AUDITREC.
+
     WORKING-STORAGE SECTION.
-        01 D2H.
-            02 D2H-DEC-IP                 PIC 9(09).
-            02 D2H-COMP                   PIC 9(09) COMP.
-            02 D2H-HEX REDEFINES D2H-COMP PIC X(04).
-        01 H2D.
-            02 H2D-HEX-IP                              PIC X(04).
-            02 H2D-HEX-WORD-X                          PIC X(08).
-            02 H2D-HEX-WORD-9 REDEFINES H2D-HEX-WORD-X PIC S9(16) BINARY.
-            02 H2D-DEC-X                               PIC X(09).
-            02 H2D-DEC-9 REDEFINES H2D-DEC-X           PIC 9(09).
-        01 HV.
-            02 HV-HEX-IP        PIC X(04).
-            02 HV-HEX-STR       PIC X(16) VALUES "0123456789ABCDEF".
-            02 HV-DEC           PIC S9(4) COMP.
-            02 FILLER REDEFINES HV-DEC.
-                03 FILLER       PIC X.
-                03 HV-DEC-BYTE  PIC X.
-            02 I                PIC S9(8) COMP.
-            02 J                PIC S9(8) COMP.
-            02 Q                PIC S9(8) COMP.
-            02 R                PIC S9(8) COMP.
-            02 J1               PIC S9(8) COMP.
-            02 Q1               PIC S9(8) COMP.
-            02 R1               PIC S9(8) COMP.
-            02 HV-HEX-VIEW      PIC X(08).
-        01 BV1BY.
-            02 BV-BIN-IP        PIC 9(01) BINARY.
-            02 BV-COUNTER       PIC 9(03) VALUE 128.
-            02 BV-INDEX         PIC 9(01) VALUE 1.
-            02 BV-BIN-VIEW      PIC X(08).
+        01 DBH-DIRECTION       PIC X(01).
+        01 DBH-INPUT-VALUE     PIC X(18).
+        01 DBH-OUTPUT-FIELD    PIC X(18).
+        01 D2H-DEC-IP          PIC 9(09).
+        01 D2H-HEX             PIC X(04).
+        01 H2D-DEC-X           PIC X(09).
+        01 HV-HEX-VIEW         PIC X(08).
+        01 BV-BIN-IP           PIC 9(03).
+        01 BV-BIN-VIEW         PIC X(08).
+        01 D2H-WIDE-DEC-IP     PIC 9(18).
+        01 D2H-WIDE-HEX        PIC X(08).
+
+        01 WA-AUDIT-STATUS PIC X(02) VALUE "00".
+        01 WA-AUDIT-DATE   PIC 9(08) VALUE 0.
+        01 WA-AUDIT-TIME   PIC 9(06) VALUE 0.
+        01 WA-AUDIT-INPUT  PIC X(18) VALUE SPACES.
+        01 WA-AUDIT-REASON PIC X(20) VALUE SPACES.
 PROCEDURE DIVISION.
+    OPEN EXTEND AUDIT-TRAIL-FILE.
+    IF WA-AUDIT-STATUS = "35"
+        OPEN OUTPUT AUDIT-TRAIL-FILE
+        CLOSE AUDIT-TRAIL-FILE
+        OPEN EXTEND AUDIT-TRAIL-FILE
+    END-IF.
+
     ACCEPT D2H-DEC-IP.
-    PERFORM DECIMAL2HEX-PARA.
-    MOVE D2H-HEX TO H2D-HEX-IP.
-    PERFORM HEX2DECIMAL-PARA.
-    MOVE D2H-HEX TO HV-HEX-IP.
-    PERFORM HEX-VIEW-PARA.
-    MOVE 4 TO BV-BIN-IP.
-    PERFORM BIN-1-BYTE-VIEW-PARA.
-STOP RUN.
 
-DECIMAL2HEX-PARA.
-    MOVE D2H-DEC-IP TO D2H-COMP.
+    MOVE "D" TO DBH-DIRECTION.
+    MOVE SPACES TO DBH-INPUT-VALUE.
+    MOVE D2H-DEC-IP TO DBH-INPUT-VALUE(1:9).
+    CALL "DECBINHEXLIB" USING DBH-DIRECTION DBH-INPUT-VALUE DBH-OUTPUT-FIELD.
+    MOVE DBH-OUTPUT-FIELD(1:4) TO D2H-HEX.
     DISPLAY "TRUE HEX " D2H-HEX.
-EXIT.
+    MOVE D2H-DEC-IP TO WA-AUDIT-INPUT.
+    MOVE "DECIMAL TO HEX" TO WA-AUDIT-REASON.
+    PERFORM WRITE-AUDIT-PARA.
 
-HEX2DECIMAL-PARA.
-    MOVE LOW-VALUE  TO H2D-HEX-WORD-X(1:4).
-    MOVE H2D-HEX-IP TO H2D-HEX-WORD-X(5:4).
-    MOVE H2D-HEX-WORD-9 TO H2D-DEC-9.
+    MOVE "X" TO DBH-DIRECTION.
+    MOVE SPACES TO DBH-INPUT-VALUE.
+    MOVE D2H-HEX TO DBH-INPUT-VALUE(1:4).
+    CALL "DECBINHEXLIB" USING DBH-DIRECTION DBH-INPUT-VALUE DBH-OUTPUT-FIELD.
+    MOVE DBH-OUTPUT-FIELD(1:9) TO H2D-DEC-X.
     DISPLAY "TRUE DECIMAL " H2D-DEC-X.
-EXIT.
+*> D2H-HEX IS RAW BINARY AND WOULD CORRUPT THE LINE SEQUENTIAL
+*> AUDIT RECORD IF LOGGED AS-IS, SO GET ITS PRINTABLE HEX-VIEW
+*> TEXT HERE FOR THE AUDIT ENTRY WITHOUT DISPLAYING IT YET -
+*> THE "V" STEP BELOW STILL OWNS THE VISIBLE HEX VIEW DISPLAY.
+    MOVE "V" TO DBH-DIRECTION.
+    MOVE SPACES TO DBH-INPUT-VALUE.
+    MOVE D2H-HEX TO DBH-INPUT-VALUE(1:4).
+    CALL "DECBINHEXLIB" USING DBH-DIRECTION DBH-INPUT-VALUE DBH-OUTPUT-FIELD.
+    MOVE SPACES TO WA-AUDIT-INPUT.
+    MOVE DBH-OUTPUT-FIELD(1:8) TO WA-AUDIT-INPUT(1:8).
+    MOVE "HEX TO DECIMAL" TO WA-AUDIT-REASON.
+    PERFORM WRITE-AUDIT-PARA.
 
-HEX-VIEW-PARA.
-    PERFORM VARYING I FROM 1 BY 1 UNTIL I > 4
-        COMPUTE J = 2 * I - 1
-        MOVE HV-HEX-IP(I:1) TO HV-DEC-BYTE
-        DIVIDE HV-DEC BY 16 GIVING Q REMAINDER R
-        COMPUTE J1 = J + 1
-        COMPUTE Q1 = Q + 1
-        COMPUTE R1 = R + 1
-        MOVE HV-HEX-STR(Q1:1) TO HV-HEX-VIEW(J:1)
-        MOVE HV-HEX-STR(R1:1) TO HV-HEX-VIEW(J1:1)
-    END-PERFORM.
+    MOVE "V" TO DBH-DIRECTION.
+    MOVE SPACES TO DBH-INPUT-VALUE.
+    MOVE D2H-HEX TO DBH-INPUT-VALUE(1:4).
+    CALL "DECBINHEXLIB" USING DBH-DIRECTION DBH-INPUT-VALUE DBH-OUTPUT-FIELD.
+    MOVE DBH-OUTPUT-FIELD(1:8) TO HV-HEX-VIEW.
     DISPLAY "HEX VIEW " HV-HEX-VIEW.
-EXIT.
+    MOVE HV-HEX-VIEW TO WA-AUDIT-INPUT.
+    MOVE "HEX VIEW" TO WA-AUDIT-REASON.
+    PERFORM WRITE-AUDIT-PARA.
 
-BIN-1-BYTE-VIEW-PARA.
-    PERFORM UNTIL BV-COUNTER <= 1
-        DISPLAY BV-COUNTER
-        IF BV-BIN-IP > (BV-COUNTER - 1)
-            MOVE 1 TO BV-BIN-VIEW(BV-INDEX:1)
-            COMPUTE BV-BIN-IP = BV-BIN-IP - (BV-COUNTER)
-        ELSE
-            MOVE 0 TO BV-BIN-VIEW(BV-INDEX:1)
-        END-IF
-        ADD 1 TO BV-INDEX
-        COMPUTE BV-COUNTER = BV-COUNTER - (BV-COUNTER/2)
-    END-PERFORM.
-    IF BV-BIN-IP = 1
-        MOVE 1 TO BV-BIN-VIEW(BV-INDEX:1)
-    ELSE
-        MOVE 0 TO BV-BIN-VIEW(BV-INDEX:1)
-    END-IF
+    MOVE 200 TO BV-BIN-IP.
+    MOVE "B" TO DBH-DIRECTION.
+    MOVE SPACES TO DBH-INPUT-VALUE.
+    MOVE BV-BIN-IP TO DBH-INPUT-VALUE(1:3).
+    CALL "DECBINHEXLIB" USING DBH-DIRECTION DBH-INPUT-VALUE DBH-OUTPUT-FIELD.
+    MOVE DBH-OUTPUT-FIELD(1:8) TO BV-BIN-VIEW.
     DISPLAY BV-BIN-VIEW.
-EXIT.
+    MOVE BV-BIN-IP TO WA-AUDIT-INPUT.
+    MOVE "BINARY VIEW" TO WA-AUDIT-REASON.
+    PERFORM WRITE-AUDIT-PARA.
+
+    ACCEPT D2H-WIDE-DEC-IP.
+    MOVE "W" TO DBH-DIRECTION.
+    MOVE SPACES TO DBH-INPUT-VALUE.
+    MOVE D2H-WIDE-DEC-IP TO DBH-INPUT-VALUE(1:18).
+    CALL "DECBINHEXLIB" USING DBH-DIRECTION DBH-INPUT-VALUE DBH-OUTPUT-FIELD.
+    MOVE DBH-OUTPUT-FIELD(1:8) TO D2H-WIDE-HEX.
+    DISPLAY "TRUE HEX (WIDE) " D2H-WIDE-HEX.
+    MOVE D2H-WIDE-DEC-IP TO WA-AUDIT-INPUT.
+    MOVE "DECIMAL TO HEX (WIDE)" TO WA-AUDIT-REASON.
+    PERFORM WRITE-AUDIT-PARA.
+
+    CLOSE AUDIT-TRAIL-FILE.
+    STOP RUN.
+
+    WRITE-AUDIT-PARA.
+    MOVE SPACES TO AUD-TRAIL-REC.
+    ACCEPT WA-AUDIT-DATE FROM DATE YYYYMMDD.
+    ACCEPT WA-AUDIT-TIME FROM TIME.
+    STRING WA-AUDIT-DATE WA-AUDIT-TIME DELIMITED BY SIZE INTO AUD-TIMESTAMP.
+    MOVE "DECBINHEX" TO AUD-PROGRAM-ID.
+    MOVE WA-AUDIT-INPUT TO AUD-INPUT-VALUE.
+    MOVE "P" TO AUD-RESULT-SW.
+    MOVE WA-AUDIT-REASON TO AUD-REASON.
+    WRITE AUD-TRAIL-REC.
