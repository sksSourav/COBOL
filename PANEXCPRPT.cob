@@ -0,0 +1,148 @@
+IDENTIFICATION DIVISION.
+PROGRAM-ID. PANEXCPRPT.
+ENVIRONMENT DIVISION.
+INPUT-OUTPUT SECTION.
+FILE-CONTROL.
+    SELECT OPTIONAL CONTROL-CARD-FILE ASSIGN TO "CTLCARD"
+        ORGANIZATION IS LINE SEQUENTIAL
+        FILE STATUS IS WA-CTL-CARD-STATUS.
+    SELECT INVALID-PAN-IN ASSIGN DYNAMIC WA-INVALID-DSN
+        ORGANIZATION IS LINE SEQUENTIAL
+        FILE STATUS IS WA-INVPAN-STATUS.
+DATA DIVISION.
+FILE SECTION.
+FD  CONTROL-CARD-FILE
+    RECORD CONTAINS 21 CHARACTERS.
+COPY CTLCARDREC.
+
+FD  INVALID-PAN-IN
+    RECORD CONTAINS 80 CHARACTERS.
+01  WA-INVREC PIC X(80).
+
+WORKING-STORAGE SECTION.
+01 WA-CTL-CARD-STATUS PIC X(02) VALUE "00".
+01 WA-RUN-DATE        PIC X(08) VALUE "00000000".
+01 WA-RUN-MODE        PIC X(04) VALUE "PROD".
+01 WA-INVALID-DSN     PIC X(30) VALUE "INVALPAN".
+01 WA-INVPAN-STATUS   PIC X(02) VALUE "00".
+
+01 WA-INVREC-FIELDS REDEFINES WA-INVREC.
+    02 WA-INVREC-PAN  PIC X(10).
+    02 FILLER         PIC X(01).
+    02 WA-INVREC-CODE PIC X(02).
+    02 FILLER         PIC X(67).
+
+01 WA-EOF-SW PIC X(01) VALUE "N".
+    88 WA-EOF VALUE "Y".
+
+01 WA-REASON-LIST.
+    02 FILLER PIC X(42) VALUE "F4BAD FIRST-4 ALPHABETIC BLOCK".
+    02 FILLER PIC X(42) VALUE "CCUNRECOGNIZED CATEGORY CODE".
+    02 FILLER PIC X(42) VALUE "M1BAD 5TH CHARACTER".
+    02 FILLER PIC X(42) VALUE "NMBAD 4-DIGIT NUMERIC BLOCK".
+    02 FILLER PIC X(42) VALUE "LCBAD LAST CHARACTER".
+    02 FILLER PIC X(42) VALUE "DPDUPLICATE PAN - ALREADY REGISTERED".
+    02 FILLER PIC X(42) VALUE "XXUNCLASSIFIED INVALID PAN".
+01 WA-REASON-TABLE REDEFINES WA-REASON-LIST.
+    02 WA-REASON-ENTRY OCCURS 7 TIMES.
+        03 WA-REASON-TBL-CODE PIC X(02).
+        03 WA-REASON-TBL-DESC PIC X(40).
+
+01 WA-BUCKET-COUNTS.
+    02 WA-BUCKET-COUNT PIC 9(05) OCCURS 7 TIMES VALUE 0.
+
+01 WA-DETAIL-TABLE.
+    02 WA-DETAIL-ENTRY OCCURS 9999 TIMES.
+        03 WA-DETAIL-CODE PIC X(02).
+        03 WA-DETAIL-LINE PIC X(80).
+01 WA-DETAIL-MAX   PIC 9(05) VALUE 9999.
+01 WA-DETAIL-COUNT PIC 9(05) VALUE 0.
+01 WA-DETAIL-OVERFLOW-CNT PIC 9(07) VALUE 0.
+
+01 WA-RSN-IDX PIC 9(02) BINARY.
+01 WA-DTL-IDX PIC 9(05) BINARY.
+01 WA-CUR-CODE PIC X(02).
+
+PROCEDURE DIVISION.
+    FIRST-PARA.
+    PERFORM READ-CONTROL-CARD-PARA.
+    OPEN INPUT INVALID-PAN-IN.
+    IF WA-INVPAN-STATUS NOT = "00"
+        DISPLAY "PANEXCPRPT - UNABLE TO OPEN INVALID-PAN-IN, STATUS="
+            WA-INVPAN-STATUS
+        STOP RUN
+    END-IF.
+    PERFORM READ-INVALID-PARA.
+    PERFORM PROCESS-INVALID-PARA UNTIL WA-EOF.
+    CLOSE INVALID-PAN-IN.
+    PERFORM PRINT-REPORT-PARA.
+    STOP RUN.
+
+    READ-CONTROL-CARD-PARA.
+    OPEN INPUT CONTROL-CARD-FILE.
+    IF WA-CTL-CARD-STATUS = "00"
+        READ CONTROL-CARD-FILE INTO WA-CTL-CARD-REC
+        IF WA-CTL-CARD-STATUS = "00"
+            MOVE WA-CTL-RUN-DATE TO WA-RUN-DATE
+            MOVE WA-CTL-MODE TO WA-RUN-MODE
+            MOVE SPACES TO WA-INVALID-DSN
+            STRING "INVALPAN." WA-RUN-DATE "." WA-RUN-MODE
+                DELIMITED BY SIZE INTO WA-INVALID-DSN
+        END-IF
+        CLOSE CONTROL-CARD-FILE
+    END-IF.
+
+    READ-INVALID-PARA.
+    READ INVALID-PAN-IN INTO WA-INVREC
+        AT END MOVE "Y" TO WA-EOF-SW
+    END-READ.
+
+    PROCESS-INVALID-PARA.
+    IF WA-INVREC(1:7) NOT = "TRAILER"
+        PERFORM TALLY-REJECT-PARA
+    END-IF.
+    PERFORM READ-INVALID-PARA.
+
+    TALLY-REJECT-PARA.
+    PERFORM VARYING WA-RSN-IDX FROM 1 BY 1 UNTIL WA-RSN-IDX > 7
+        IF WA-INVREC-CODE = WA-REASON-TBL-CODE(WA-RSN-IDX)
+            ADD 1 TO WA-BUCKET-COUNT(WA-RSN-IDX)
+            EXIT PERFORM
+        END-IF
+    END-PERFORM.
+    IF WA-DETAIL-COUNT < WA-DETAIL-MAX
+        ADD 1 TO WA-DETAIL-COUNT
+        MOVE WA-INVREC-CODE TO WA-DETAIL-CODE(WA-DETAIL-COUNT)
+        MOVE WA-INVREC TO WA-DETAIL-LINE(WA-DETAIL-COUNT)
+    ELSE
+        ADD 1 TO WA-DETAIL-OVERFLOW-CNT
+    END-IF.
+
+    PRINT-REPORT-PARA.
+    DISPLAY "=============================================================".
+    DISPLAY "PAN VALIDATION EXCEPTION REPORT".
+    DISPLAY "RUN DATE " WA-RUN-DATE "   MODE " WA-RUN-MODE.
+    DISPLAY "=============================================================".
+    PERFORM VARYING WA-RSN-IDX FROM 1 BY 1 UNTIL WA-RSN-IDX > 7
+        PERFORM PRINT-BUCKET-PARA
+    END-PERFORM.
+    DISPLAY "-------------------------------------------------------------".
+    IF WA-DETAIL-OVERFLOW-CNT > 0
+        DISPLAY "WARNING: " WA-DETAIL-OVERFLOW-CNT
+            " REJECT(S) EXCEEDED THE " WA-DETAIL-MAX
+            " DETAIL-LINE CAPACITY AND ARE COUNTED IN THE REASON"
+        DISPLAY "         TOTALS ABOVE BUT NOT LISTED BELOW"
+    END-IF.
+    DISPLAY "TOTAL EXCEPTIONS LISTED: " WA-DETAIL-COUNT
+        "   SKIPPED: " WA-DETAIL-OVERFLOW-CNT.
+
+    PRINT-BUCKET-PARA.
+    MOVE WA-REASON-TBL-CODE(WA-RSN-IDX) TO WA-CUR-CODE.
+    DISPLAY " ".
+    DISPLAY "REASON " WA-CUR-CODE " - " WA-REASON-TBL-DESC(WA-RSN-IDX)
+        " (" WA-BUCKET-COUNT(WA-RSN-IDX) ")".
+    PERFORM VARYING WA-DTL-IDX FROM 1 BY 1 UNTIL WA-DTL-IDX > WA-DETAIL-COUNT
+        IF WA-DETAIL-CODE(WA-DTL-IDX) = WA-CUR-CODE
+            DISPLAY "  " WA-DETAIL-LINE(WA-DTL-IDX)
+        END-IF
+    END-PERFORM.
